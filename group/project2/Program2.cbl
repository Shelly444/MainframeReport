@@ -16,20 +16,43 @@
        configuration section.
        file-control.
            
+      * Assign targets are working-storage fields built up at runtime
+      * by 001-init-file-paths from the PROJECT2_DATA_DIR/PROJECT3_DATA_DIR/
+      * PROGRAM4_DATA_DIR/GROUP_DATA_DIR environment variables (falling
+      * back to the current relative layout when they're not set),
+      * instead of literal paths, so this program can be pointed at a
+      * different data drop without relinking
             select input-file
-               assign to "../../../data/valid.dat"
+               assign to ws-input-path
                organization is line sequential.
-            
+
            select sandl-file
-               assign to "../../../../project3/data/sandl.dat"
+               assign to ws-sandl-path
                organization is line sequential.
 
            select return-file
-               assign to "../../../../program4/data/returns.dat"
+               assign to ws-return-path
                organization is line sequential.
 
            select report-file
-               assign to "../../../data/totalReport.out"
+               assign to ws-report-path
+               organization is line sequential.
+
+           select csv-file
+               assign to ws-csv-path
+               organization is line sequential.
+
+           select store-master-file
+               assign to ws-store-master-path
+               organization is line sequential.
+
+           select trend-file
+               assign to ws-trend-path
+               organization is line sequential
+               file status is ws-trend-status.
+
+           select audit-file
+               assign to ws-audit-path
                organization is line sequential.
       ******************************************************************
       ******************************************************************
@@ -39,8 +62,8 @@
       *
        fd input-file
            data record is input-line
-           record contains 36 characters.
-      *    
+           record contains 44 characters.
+      *
        01 input-line.
            05 input-transaction-code             pic x.
                88 input-valid-scode value "S".
@@ -54,32 +77,116 @@
            05 input-store-number                 pic 99.
            05 input-invoice-number               pic x(9).
            05 input-sku-code                     pic x(15).
+           05 input-return-reason-code           pic xx.
+           05 input-transaction-date             pic 9(6).
       ******************************************************************
       ******************************************************************
 
       *
        fd sandl-file
            data record is sandl-line
-           record contains 36 characters.
-      *     
-       01 sandl-line                        pic x(36).
-       
+           record contains 44 characters.
+      *
+       01 sandl-line                        pic x(44).
+
        fd return-file
            data record is return-line
-           record contains 36 characters.
-      *      
-       01 return-line                      pic x(36).
+           record contains 44 characters.
+      *
+       01 return-line                      pic x(44).
 
        fd report-file
            data record is report-line
            record contains 120 characters.
       *
        01 report-line                       pic x(120).
+
+       fd csv-file
+           data record is csv-line
+           record contains 170 characters.
+      *
+       01 csv-line                          pic x(170).
+
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 sm-store-number                   pic 99.
+           05 sm-store-name                     pic x(20).
+           05 sm-store-status                   pic x.
+               88 sm-store-open value "O".
+               88 sm-store-closed value "C".
+
+       fd trend-file
+           data record is trend-line
+           record contains 16 characters.
+      *
+       01 trend-line.
+           05 tr-date                           pic 9(6).
+           05 tr-grand-total                    pic 9(8)v99.
+
+       fd audit-file
+           data record is audit-line
+           record contains 30 characters.
+      *
+       01 audit-line                        pic x(30).
+
        working-storage section.
+      ******************************************************************
+      * Built up field-by-field, then moved to audit-line for WRITE, so
+      * the comma fillers are always freshly initialized
+      ******************************************************************
+       01 ws-audit-line.
+           05 ws-au-invoice-number           pic x(9).
+           05 filler                         pic x
+               value ",".
+           05 ws-au-transaction-code         pic x.
+           05 filler                         pic x
+               value ",".
+           05 ws-au-store-number             pic 99.
+           05 filler                         pic x
+               value ",".
+           05 ws-au-timestamp                pic 9(8).
+           05 filler                         pic x
+               value ",".
+           05 ws-au-routed-to                pic x(6).
+      ******************************************************************
+      * Configurable data directories - defaults match the existing
+      * relative layout; set PROJECT2_DATA_DIR / PROJECT3_DATA_DIR /
+      * PROGRAM4_DATA_DIR / GROUP_DATA_DIR in the environment to point
+      * this run at a different data drop without relinking
+      ******************************************************************
+       77 ws-project2-dir               pic x(60)
+           value "../../../data".
+       77 ws-project3-dir               pic x(60)
+           value "../../../../project3/data".
+       77 ws-program4-dir               pic x(60)
+           value "../../../../program4/data".
+       77 ws-group-dir                  pic x(60)
+           value "../../../../group/data".
+      * Staging area for ACCEPT ... FROM ENVIRONMENT - GnuCOBOL clears
+      * the receiving item to spaces/zero rather than leaving it alone
+      * when the variable is not set, so every override is accepted
+      * here first and only moved over the default when it is present
+       77 ws-env-buffer                 pic x(60)
+           value spaces.
+       01 ws-input-path                 pic x(80).
+       01 ws-sandl-path                 pic x(80).
+       01 ws-return-path                pic x(80).
+       01 ws-report-path                pic x(80).
+       01 ws-csv-path                   pic x(80).
+       01 ws-store-master-path          pic x(80).
+       01 ws-trend-path                 pic x(80).
+       01 ws-audit-path                 pic x(80).
 
        01 ws-flags.
            05 ws-eof-flag                   pic x
                value "n".
+           05 ws-store-eof-flag             pic x
+               value "n".
+           05 ws-trend-eof-flag             pic x
+               value "n".
 
        01 ws-star-line.
            05 filler                     pic x(60)
@@ -116,9 +223,15 @@
            05 filler                     pic x(15)
                value spaces.
            05 filler                     pic x(49)
-               value 
+               value
                "S&L Amounts Per Store".
 
+       01 ws-report-title-7.
+           05 filler                     pic x(15)
+               value spaces.
+           05 filler                     pic x(47)
+               value "Day-over-day Trend".
+
       ******************************************************************
       ******************************************************************
 
@@ -284,35 +397,13 @@
                value "L Record Total: ".
            05 ws-total-l-total              pic 99
                value 0.
-       01 total-line-4.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 1: ".
-           05 ws-total-transaction-total-1    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-5.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 2: ".
-           05 ws-total-transaction-total-2    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-6.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 3: ".
-           05 ws-total-transaction-total-3    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-7.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 4: ".
-           05 ws-total-transaction-total-4    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-8.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 5: ".
-           05 ws-total-transaction-total-5    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-9.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 12: ".
-           05 ws-total-transaction-total-12    pic $$,$$$,$$9.99
+       01 ws-store-sl-line.
+           05 filler                        pic x(31)
+               value "S & L Transaction Total Store ".
+           05 ws-ssl-store-num               pic z9.
+           05 filler                        pic x(2)
+               value ": ".
+           05 ws-ssl-amount                  pic $$,$$$,$$9.99
                value 0.
        01 total-line-10.
            05 filler                        pic x(32)
@@ -344,65 +435,21 @@
                value "Percentage Transactions Cash:   %".
            05 ws-percentage-trans-ca-total     pic 99.99
                value 0.
-       01 total-line-15.
-           05 filler                        pic x(48)
-               value "Return Transaction Records Total Store 1: ".
-           05 ws-total-return-transaction-total-1    pic z9
+       01 ws-store-rcnt-line.
+           05 filler                        pic x(41)
+               value "Return Transaction Records Total Store ".
+           05 ws-src-store-num               pic z9.
+           05 filler                        pic x(2)
+               value ": ".
+           05 ws-src-count                   pic z9
                value 0.
-       01 total-line-16.
-           05 filler                        pic x(48)
-               value "Return Transaction Records Total Store 2: ".
-           05 ws-total-return-transaction-total-2    pic z9
-               value 0.
-       01 total-line-17.
-           05 filler                        pic x(48)
-               value "Return Transaction Records Total Store 3: ".
-           05 ws-total-return-transaction-total-3    pic z9
-               value 0.
-       01 total-line-18.
-           05 filler                        pic x(48)
-               value "Return Transaction Records Total Store 4: ".
-           05 ws-total-return-transaction-total-4    pic z9
-               value 0.
-       01 total-line-19.
-           05 filler                        pic x(48)
-               value "Return Transaction Records Total Store 5: ".
-           05 ws-total-return-transaction-total-5    pic z9
-               value 0.
-       01 total-line-20.
-           05 filler                        pic x(48)
-               value "Return Transaction Records Total Store 12: ".
-           05 ws-total-return-transaction-total-12    pic z9
-               value 0.
-       01 total-line-21.
-           05 filler                        pic x(34)
-               value "Return Transaction Total Store 1: ".
-           05 ws-total-return-transaction-amount-1    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-22.
-           05 filler                        pic x(34)
-               value "Return Transaction Total Store 2: ".
-           05 ws-total-return-transaction-amount-2    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-23.
-           05 filler                        pic x(34)
-               value "Return Transaction Total Store 3: ".
-           05 ws-total-return-transaction-amount-3    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-24.
-           05 filler                        pic x(34)
-               value "Return Transaction Total Store 4: ".
-           05 ws-total-return-transaction-amount-4    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-25.
-           05 filler                        pic x(34)
-               value "Return Transaction Total Store 5: ".
-           05 ws-total-return-transaction-amount-5    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-26.
-           05 filler                        pic x(34)
-               value "Return Transaction Total Store 12: ".
-           05 ws-total-return-transaction-amount-12    pic $$,$$$,$$9.99
+       01 ws-store-ramt-line.
+           05 filler                        pic x(31)
+               value "Return Transaction Total Store ".
+           05 ws-sra-store-num               pic z9.
+           05 filler                        pic x(2)
+               value ": ".
+           05 ws-sra-amount                  pic $$,$$$,$$9.99
                value 0.
        01 total-line-27.
            05 filler                        pic x(42)
@@ -420,6 +467,75 @@
            05 ws-grand-total                pic $$,$$$,$$9.99
                value 0.
       ******************************************************************
+      * Day-over-day trend line - today's grand total next to the
+      * grand total from the most recent prior run on file
+      ******************************************************************
+       01 total-line-31.
+           05 filler                        pic x(20)
+               value "Today's Total: ".
+           05 ws-trend-today-total          pic $$,$$$,$$9.99
+               value 0.
+       01 total-line-32.
+           05 filler                        pic x(20)
+               value "Prior Total:   ".
+           05 ws-trend-prior-total          pic $$,$$$,$$9.99
+               value 0.
+      ******************************************************************
+      * Comma-delimited extract of the same figures on totalReport.out,
+      * for pulling straight into a spreadsheet
+      ******************************************************************
+       01 ws-csv-header-line.
+           05 filler                        pic x(60)
+               value
+       "Date,Time,SL_Total,S_Total,L_Total,Store1_Amt,Store2_Amt,Sto".
+           05 filler                        pic x(60)
+               value
+       "re3_Amt,Store4_Amt,Store5_Amt,Store12_Amt,S_Amt,L_Amt,SandL_".
+           05 filler                        pic x(50)
+               value
+       "Amt,Pct_CR,Pct_CA,Pct_DB,R_Total,R_Amt,Grand_Total".
+
+       01 ws-csv-data-line.
+           05 csv-date                      pic 9(6).
+           05 filler                        pic x value ",".
+           05 csv-time                      pic 9(8).
+           05 filler                        pic x value ",".
+           05 csv-sl-total                  pic zz9.
+           05 filler                        pic x value ",".
+           05 csv-s-total                   pic zz9.
+           05 filler                        pic x value ",".
+           05 csv-l-total                   pic zz9.
+           05 filler                        pic x value ",".
+           05 csv-store-amt-1               pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-store-amt-2               pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-store-amt-3               pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-store-amt-4               pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-store-amt-5               pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-store-amt-12              pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-s-amt                     pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-l-amt                     pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-sandl-amt                 pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-pct-cr                    pic z9.99.
+           05 filler                        pic x value ",".
+           05 csv-pct-ca                    pic z9.99.
+           05 filler                        pic x value ",".
+           05 csv-pct-db                    pic z9.99.
+           05 filler                        pic x value ",".
+           05 csv-r-total                   pic zz9.
+           05 filler                        pic x value ",".
+           05 csv-r-amt                     pic zzzzzz9.99.
+           05 filler                        pic x value ",".
+           05 csv-grand-total               pic zzzzzz9.99.
+      ******************************************************************
 
        77 ws-sandl-record-count          pic 999
            value 0.
@@ -454,51 +570,45 @@
        value 0.
        77 ws-total-transaction-ammount-r          pic 9(8)v99
        value 0.
-       77 ws-total-transaction-ammount-1          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-2          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-3          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-4          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-5          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-12          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-1-r          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-2-r          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-3-r          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-4-r          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-5-r          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-12-r          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-count-1-r          pic 99
-       value 0.
-       77 ws-total-transaction-count-2-r          pic 99
-       value 0.
-       77 ws-total-transaction-count-3-r          pic 99
-       value 0.
-       77 ws-total-transaction-count-4-r          pic 99
-       value 0.
-       77 ws-total-transaction-count-5-r          pic 99
-       value 0.
-       77 ws-total-transaction-count-12-r          pic 99
-       value 0.
+      ******************************************************************
+      * Store-master lookup table, loaded once at startup, and the
+      * per-store S&L / return accumulators keyed off it - adding a
+      * store is a STORE-MASTER data change, not a code change
+      ******************************************************************
+       77 ws-store-num-tbl occurs 20 times      pic 99.
+       77 ws-store-amt-tbl occurs 20 times      pic 9(8)v99
+           value 0.
+       77 ws-store-amt-tbl-r occurs 20 times    pic 9(8)v99
+           value 0.
+       77 ws-store-cnt-tbl-r occurs 20 times    pic 99
+           value 0.
+       77 ws-store-count                        pic 99
+           value 0.
+       77 ws-store-idx                          pic 99
+           value 0.
+       77 ws-lookup-store-num                   pic 99
+           value 0.
+       77 ws-lookup-store-amt                   pic 9(8)v99
+           value 0.
+      ******************************************************************
+      * Day-over-day trend file accumulator - one line appended per run
+      ******************************************************************
+       77 ws-trend-status                       pic xx.
+       77 ws-trend-prior-amt                    pic 9(8)v99
+           value 0.
       ******************************************************************
 
        procedure division.
               000-main.
       * Open files, initial read, output first headings
-           open input  input-file, 
+           perform 001-init-file-paths.
+           perform 050-load-store-master.
+           open input  input-file,
                 output report-file,
+                       csv-file,
                        return-file,
-                       sandl-file.
+                       sandl-file,
+                       audit-file.
            accept ws-nl-date from date.
            accept ws-nl-time from time.
        
@@ -513,6 +623,7 @@
                until   ws-eof-flag = 'y'.
 
                   perform 500-print-totals.
+                  perform 600-write-csv-extract.
       *
       *
       *
@@ -520,14 +631,93 @@
       *
            close input-file,
              report-file,
+                 csv-file,
                  return-file,
-                 sandl-file.
+                 sandl-file,
+                 audit-file.
                  
       *
            stop run.
       ******************************************************************
+      * Builds the runtime file paths from the environment - falls
+      * back to the current relative layout when PROJECT2_DATA_DIR /
+      * PROJECT3_DATA_DIR / PROGRAM4_DATA_DIR / GROUP_DATA_DIR are not
+      * set, so an unconfigured run behaves exactly as before
+      ******************************************************************
+       001-init-file-paths.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROJECT2_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-project2-dir
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROJECT3_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-project3-dir
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROGRAM4_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-program4-dir
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "GROUP_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-group-dir
+           end-if.
+           string ws-project2-dir delimited by space
+               "/valid.dat" delimited by size
+               into ws-input-path.
+           string ws-project3-dir delimited by space
+               "/sandl.dat" delimited by size
+               into ws-sandl-path.
+           string ws-program4-dir delimited by space
+               "/returns.dat" delimited by size
+               into ws-return-path.
+           string ws-project2-dir delimited by space
+               "/totalReport.out" delimited by size
+               into ws-report-path.
+           string ws-project2-dir delimited by space
+               "/totalReport.csv" delimited by size
+               into ws-csv-path.
+           string ws-group-dir delimited by space
+               "/storeMaster.dat" delimited by size
+               into ws-store-master-path.
+           string ws-project2-dir delimited by space
+               "/salesTrend.dat" delimited by size
+               into ws-trend-path.
+           string ws-project2-dir delimited by space
+               "/auditTrail.dat" delimited by size
+               into ws-audit-path.
+      ******************************************************************
       ******************************************************************
 
+      ******************************************************************
+      * Loads the store-master file into a table once at startup so the
+      * per-store totals below grow with the STORE-MASTER file instead
+      * of a hardcoded list of IF blocks
+      ******************************************************************
+       050-load-store-master.
+           open input store-master-file.
+           read store-master-file
+               at end move "y" to ws-store-eof-flag.
+           perform 051-store-master-loop
+               until ws-store-eof-flag = 'y'.
+           close store-master-file.
+       051-store-master-loop.
+           add 1 to ws-store-count.
+           move sm-store-number to ws-store-num-tbl(ws-store-count).
+           read store-master-file
+               at end move "y" to ws-store-eof-flag.
+
        100-process-pages.
 
            add 1 to ws-total-record-count.
@@ -544,30 +734,14 @@
                    add input-transaction-ammount to
                     ws-total-transaction-ammount-s
                end-if
-                if input-store-number equals 01 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-1
-                end-if
-                if input-store-number equals 02 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-2
-                end-if
-                if input-store-number equals 03 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-3
-                end-if
-                if input-store-number equals 04 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-4
-                end-if
-                if input-store-number equals 05 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-5
-                end-if
-                if input-store-number equals 12 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-12
-                end-if
+                perform varying ws-store-idx from 1 by 1
+                    until ws-store-idx > ws-store-count
+                    if input-store-number equals
+                        ws-store-num-tbl(ws-store-idx)
+                        add input-transaction-ammount to
+                        ws-store-amt-tbl(ws-store-idx)
+                    end-if
+                end-perform
                 if input-valid-CA then
                     add 1 to ws-total-CA-count
                 else if input-valid-CR
@@ -575,68 +749,51 @@
                  else
                      add 1 to ws-total-DB-count
                 end-if
-                
+                end-if
+                move "SANDL " to ws-au-routed-to
+                perform 620-write-audit-record
                 else
                     move input-line to return-line
                 write return-line
                     add 1 to ws-return-record-count
                     add input-transaction-ammount to
                     ws-total-transaction-ammount-r
-                if input-store-number equals 01 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-1-r
-                    add 1 to ws-total-transaction-count-1-r
-                end-if
-                if input-store-number equals 02 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-2-r
-                    add 1 to ws-total-transaction-count-2-r
-                end-if
-                if input-store-number equals 03 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-3-r
-                    add 1 to ws-total-transaction-count-3-r
-                end-if
-                if input-store-number equals 04 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-4-r
-                    add 1 to ws-total-transaction-count-4-r
-                end-if
-                if input-store-number equals 05 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-5-r
-                    add 1 to ws-total-transaction-count-5-r
-                end-if
-                if input-store-number equals 12 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-12-r
-                    add 1 to ws-total-transaction-count-12-r
-                end-if
-                
+                perform varying ws-store-idx from 1 by 1
+                    until ws-store-idx > ws-store-count
+                    if input-store-number equals
+                        ws-store-num-tbl(ws-store-idx)
+                        add input-transaction-ammount to
+                        ws-store-amt-tbl-r(ws-store-idx)
+                        add 1 to ws-store-cnt-tbl-r(ws-store-idx)
+                    end-if
+                end-perform
+                move "RETURN" to ws-au-routed-to
+                perform 620-write-audit-record
+
            end-if.
 
 
 
-            read input-file 
+            read input-file
                at end move "y" to ws-eof-flag.
-
+      ******************************************************************
+      * Per-record audit trail - logs which downstream file every
+      * record was routed to, so a lookup by invoice number doesn't
+      * require rerunning the batch
+      ******************************************************************
+       620-write-audit-record.
+           move input-invoice-number to ws-au-invoice-number.
+           move input-transaction-code to ws-au-transaction-code.
+           move input-store-number to ws-au-store-number.
+           accept ws-au-timestamp from time.
+           move ws-audit-line to audit-line.
+           write audit-line.
 
        500-print-totals.
+           perform 610-read-prior-trend.
            move ws-l-record-count to ws-total-l-total.
            move ws-sandl-record-count to ws-total-sl-total.
            move ws-s-record-count to ws-total-s-total.
-           move ws-total-transaction-ammount-1 to 
-           ws-total-transaction-total-1.
-           move ws-total-transaction-ammount-2 to 
-           ws-total-transaction-total-2.
-           move ws-total-transaction-ammount-3 to 
-           ws-total-transaction-total-3.
-           move ws-total-transaction-ammount-4 to 
-           ws-total-transaction-total-4.
-           move ws-total-transaction-ammount-5 to 
-           ws-total-transaction-total-5.
-           move ws-total-transaction-ammount-12 to 
-           ws-total-transaction-total-12.
       ******************************************************************
 
            compute ws-perc-cr-total rounded = ws-total-CR-count / 
@@ -660,34 +817,8 @@
       * moving amounts and percentages to totals for display
       ******************************************************************
 
-           move ws-total-transaction-ammount-sandl to 
+           move ws-total-transaction-ammount-sandl to
            ws-total-sandl-amount-total.
-           move ws-total-transaction-count-1-r to 
-           ws-total-return-transaction-total-1.
-           move ws-total-transaction-count-2-r to 
-           ws-total-return-transaction-total-2.
-           move ws-total-transaction-count-3-r to 
-           ws-total-return-transaction-total-3.
-           move ws-total-transaction-count-4-r to 
-           ws-total-return-transaction-total-4.
-           move ws-total-transaction-count-5-r to 
-           ws-total-return-transaction-total-5.
-           move ws-total-transaction-count-12-r to 
-           ws-total-return-transaction-total-12.
-      ******************************************************************
-
-           move ws-total-transaction-ammount-1-r to 
-           ws-total-return-transaction-amount-1.
-           move ws-total-transaction-ammount-2-r to 
-           ws-total-return-transaction-amount-2.
-           move ws-total-transaction-ammount-3-r to 
-           ws-total-return-transaction-amount-3.
-           move ws-total-transaction-ammount-4-r to 
-           ws-total-return-transaction-amount-4.
-           move ws-total-transaction-ammount-5-r to 
-           ws-total-return-transaction-amount-5.
-           move ws-total-transaction-ammount-12-r to 
-           ws-total-return-transaction-amount-12.
       ******************************************************************
 
            move ws-total-transaction-ammount-r to 
@@ -714,17 +845,17 @@
            write report-line from ws-total-headings-1.
            write report-line from ws-total-headings-1-2.
 
-           write report-line from total-line-4
-           after advancing 1 line.
-           write report-line from total-line-5.
-
-           write report-line from total-line-6.
-
-           write report-line from total-line-7.
-
-           write report-line from total-line-8.
-
-           write report-line from total-line-9.
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count
+               move ws-store-num-tbl(ws-store-idx) to ws-ssl-store-num
+               move ws-store-amt-tbl(ws-store-idx) to ws-ssl-amount
+               if ws-store-idx equals 1
+                   write report-line from ws-store-sl-line
+                       after advancing 1 line
+               else
+                   write report-line from ws-store-sl-line
+               end-if
+           end-perform.
       ******************************************************************
       *    section 2
       ******************************************************************
@@ -736,31 +867,28 @@
            write report-line from ws-total-headings-2-2.
 
 
-          write report-line from total-line-21
-          after advancing 1 line.
-          write report-line from total-line-22.
-           
-           write report-line from total-line-23.
-           write report-line from total-line-24.
-           write report-line from total-line-25.
-
-           write report-line from total-line-26.
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count
+               move ws-store-num-tbl(ws-store-idx) to ws-sra-store-num
+               move ws-store-amt-tbl-r(ws-store-idx) to ws-sra-amount
+               if ws-store-idx equals 1
+                   write report-line from ws-store-ramt-line
+                       after advancing 1 line
+               else
+                   write report-line from ws-store-ramt-line
+               end-if
+           end-perform.
 
            write report-line from ws-star-line.
            write report-line from ws-total-headings-3.
            write report-line from ws-total-headings-3-2.
 
-
-           write report-line from total-line-15.
-           write report-line from total-line-16.
-
-           write report-line from total-line-17.
-
-           write report-line from total-line-18.
-
-           write report-line from total-line-19.
-
-           write report-line from total-line-20.
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count
+               move ws-store-num-tbl(ws-store-idx) to ws-src-store-num
+               move ws-store-cnt-tbl-r(ws-store-idx) to ws-src-count
+               write report-line from ws-store-rcnt-line
+           end-perform.
 
       ******************************************************************
       *     section 3
@@ -831,7 +959,117 @@
            write report-line from total-line-29.
 
       ******************************************************************
+      *     section 7 - today's grand total next to the prior run's,
+      *     so a slow day can be told apart from a data problem
+      ******************************************************************
+
+           move ws-grand-total to ws-trend-today-total.
+           move ws-trend-prior-amt to ws-trend-prior-total.
+
+           write report-line from ws-star-line
+               after advancing 1 line.
+           write report-line from ws-report-title-7.
+           write report-line from ws-star-line.
+           write report-line from total-line-31.
+           write report-line from total-line-32.
+
+           perform 612-write-trend-record.
+
+      ******************************************************************
+      *     comma-delimited extract of the totals above, for pulling
+      *     straight into a spreadsheet instead of retyping the report
+      ******************************************************************
+       600-write-csv-extract.
+           write csv-line from ws-csv-header-line.
+           move ws-nl-date to csv-date.
+           move ws-nl-time to csv-time.
+           move ws-total-sl-total to csv-sl-total.
+           move ws-total-s-total to csv-s-total.
+           move ws-total-l-total to csv-l-total.
+           move 01 to ws-lookup-store-num.
+           perform 605-lookup-store-amt.
+           move ws-lookup-store-amt to csv-store-amt-1.
+           move 02 to ws-lookup-store-num.
+           perform 605-lookup-store-amt.
+           move ws-lookup-store-amt to csv-store-amt-2.
+           move 03 to ws-lookup-store-num.
+           perform 605-lookup-store-amt.
+           move ws-lookup-store-amt to csv-store-amt-3.
+           move 04 to ws-lookup-store-num.
+           perform 605-lookup-store-amt.
+           move ws-lookup-store-amt to csv-store-amt-4.
+           move 05 to ws-lookup-store-num.
+           perform 605-lookup-store-amt.
+           move ws-lookup-store-amt to csv-store-amt-5.
+           move 12 to ws-lookup-store-num.
+           perform 605-lookup-store-amt.
+           move ws-lookup-store-amt to csv-store-amt-12.
+           move ws-total-transaction-ammount-s to csv-s-amt.
+           move ws-total-transaction-ammount-l to csv-l-amt.
+           move ws-total-transaction-ammount-sandl to csv-sandl-amt.
+           move ws-perc-cr-total to csv-pct-cr.
+           move ws-perc-ca-total to csv-pct-ca.
+           move ws-perc-db-total to csv-pct-db.
+           move ws-total-r-total to csv-r-total.
+           move ws-total-transaction-ammount-r to csv-r-amt.
+           compute csv-grand-total = ws-total-transaction-ammount-s
+               + ws-total-transaction-ammount-l
+               - ws-total-transaction-ammount-r.
+           write csv-line from ws-csv-data-line.
+      ******************************************************************
+      * Looks up a single store's S&L amount in the store totals table
+      * for the fixed set of columns on the spreadsheet extract - the
+      * CSV keeps a stable column layout for the known stores even as
+      * the report section above grows with the STORE-MASTER file
+      ******************************************************************
+       605-lookup-store-amt.
+           move 0 to ws-lookup-store-amt.
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count
+               if ws-lookup-store-num equals
+                   ws-store-num-tbl(ws-store-idx)
+                   move ws-store-amt-tbl(ws-store-idx) to
+                       ws-lookup-store-amt
+               end-if
+           end-perform.
+      ******************************************************************
+      * Day-over-day trend - reads whatever the trend file already has
+      * on file from prior runs, keeping only the last (most recent)
+      * grand total, so today's figure has something to compare against
+      ******************************************************************
+       610-read-prior-trend.
+           move 0 to ws-trend-prior-amt.
+           move "n" to ws-trend-eof-flag.
+           open input trend-file.
+           if ws-trend-status equals "00"
+               read trend-file
+                   at end move "y" to ws-trend-eof-flag
+               end-read
+               perform 611-trend-read-loop
+                   until ws-trend-eof-flag = 'y'
+           end-if.
+           close trend-file.
+       611-trend-read-loop.
+           move tr-grand-total to ws-trend-prior-amt.
+           read trend-file
+               at end move "y" to ws-trend-eof-flag.
+      ******************************************************************
+      * Appends today's grand total to the trend file for tomorrow's
+      * run to compare against
+      ******************************************************************
+       612-write-trend-record.
+           open extend trend-file.
+           if ws-trend-status not equal "00"
+               open output trend-file
+           end-if.
+           move ws-nl-date to tr-date.
+           move ws-total-transaction-ammount-s to tr-grand-total.
+           add ws-total-transaction-ammount-l to tr-grand-total.
+           subtract ws-total-transaction-ammount-r from tr-grand-total.
+           write trend-line.
+           close trend-file.
+      ******************************************************************
       *  End program
-      ******************************************************************       
+      ******************************************************************
 
        end program Program2.
\ No newline at end of file
