@@ -18,31 +18,63 @@
       *
       ******************************************************************
       
+      * Assign targets are working-storage fields built up at runtime
+      * by 001-init-file-paths from the GROUP_DATA_DIR/PROJECT2_DATA_DIR
+      * environment variables (falling back to the current relative
+      * layout when they're not set) instead of literal paths, so this
+      * program can be pointed at a different data drop without
+      * relinking
             select input-file
-               assign to "../../../data/project.dat"
+               assign to ws-input-path
                organization is line sequential.
-            
+
            select valid-file
-               assign to "../../../../project2/data/valid.dat"
+               assign to ws-valid-path
                organization is line sequential.
 
            select invalid-file
-               assign to "../../../data/invalid.dat"
+               assign to ws-invalid-path
+               organization is line sequential.
+
+           select review-file
+               assign to ws-review-path
                organization is line sequential.
 
            select report-file
-               assign to "../../../data/errorReport.out"
+               assign to ws-report-path
+               organization is line sequential.
+
+           select store-master-file
+               assign to ws-store-master-path
+               organization is line sequential.
+
+           select sku-master-file
+               assign to ws-sku-master-path
+               organization is line sequential.
+
+           select checkpoint-file
+               assign to ws-checkpoint-path
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+           select correction-file
+               assign to ws-correction-path
+               organization is line sequential
+               file status is ws-correction-status.
+
+           select alert-file
+               assign to ws-alert-path
                organization is line sequential.
       ******************************************************************
       *
       ******************************************************************
        data division.
        file section.
-      * 
+      *
        fd input-file
            data record is input-line
-           record contains 36 characters.
-      *    
+           record contains 44 characters.
+      *
        01 input-line.
            05 input-transaction-code             pic x.
                88 input-valid-tcode value "S","L","R".
@@ -50,7 +82,6 @@
            05 input-payment-type                 pic xx.
                88 input-valid-type value "CA","CR","DB".
            05 input-store-number                 pic 99.
-               88 input-valid-snumber value 1 thru 5,12.
            05 input-invoice-number.
                10 input-invoice-letters-1        pic x.
                    88 input-valid-letters-1 value "A" thru "E".
@@ -61,31 +92,134 @@
                10 input-invoice-numbers          pic 9(6).
                    88 input-valid-inumbers value 100000 thru 900000.
            05 input-sku-code                     pic x(15).
+           05 input-return-reason-code           pic xx.
+               88 input-valid-reason-code value "DF","WI","CM","OT".
+           05 input-transaction-date             pic 9(6).
 
       ******************************************************************
       *
       ******************************************************************
        fd valid-file
            data record is valid-line
-           record contains 36 characters.
-      *     
-       01 valid-line                        pic x(36).
-       
+           record contains 44 characters.
+      *
+       01 valid-line                        pic x(44).
+
        fd invalid-file
            data record is invalid-line
-           record contains 36 characters.
-      *      
-       01 invalid-line                      pic x(36).
+           record contains 47 characters.
+      *
+       01 invalid-line.
+           05 iv-rec-num                     pic 999.
+           05 iv-input-data                  pic x(44).
+
+       fd review-file
+           data record is review-line
+           record contains 44 characters.
+      *
+       01 review-line                       pic x(44).
 
        fd report-file
            data record is report-line
            record contains 83 characters.
       *
        01 report-line                       pic x(85).
+
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 sm-store-number                   pic 99.
+           05 sm-store-name                     pic x(20).
+           05 sm-store-status                   pic x.
+               88 sm-store-open value "O".
+               88 sm-store-closed value "C".
+
+       fd sku-master-file
+           data record is sku-master-line
+           record contains 15 characters.
+      *
+       01 sku-master-line.
+           05 skm-sku-code                      pic x(15).
+
+      * Carries the three disposition counts alongside the record
+      * number so a restart resumes the batch-balance/alert-ratio
+      * totals from where the prior run left off, not from zero
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 12 characters.
+      *
+       01 checkpoint-line.
+           05 ck-rec-num                        pic 999.
+           05 ck-valid-count                    pic 999.
+           05 ck-invalid-count                  pic 999.
+           05 ck-review-count                   pic 999.
+
+       fd correction-file
+           data record is correction-line
+           record contains 20 characters.
+      *
+       01 correction-line.
+           05 corr-rec-num                      pic 999.
+           05 corr-field-id                     pic xx.
+               88 corr-fld-tcode  value "TC".
+               88 corr-fld-store  value "SN".
+               88 corr-fld-paytyp value "PT".
+               88 corr-fld-sku    value "SK".
+               88 corr-fld-reason value "RC".
+               88 corr-fld-date   value "TD".
+           05 corr-new-value                    pic x(15).
+
+      * Short record our monitoring can page off of - written only
+      * when the invalid-to-total ratio crosses ws-alert-threshold-cnst
+       fd alert-file
+           data record is alert-line
+           record contains 60 characters.
+      *
+       01 alert-line                        pic x(60).
        working-storage section.
+      ******************************************************************
+      * Configurable data directories - defaults match the existing
+      * relative layout; set GROUP_DATA_DIR / PROJECT2_DATA_DIR in the
+      * environment to point this run at a different data drop without
+      * relinking
+      ******************************************************************
+       77 ws-group-dir                  pic x(60)
+           value "../../../data".
+       77 ws-project2-dir               pic x(60)
+           value "../../../../project2/data".
+      * Staging area for ACCEPT ... FROM ENVIRONMENT - GnuCOBOL clears
+      * the receiving item to spaces/zero rather than leaving it alone
+      * when the variable is not set, so every override is accepted
+      * here first and only moved over the default when it is present
+       77 ws-env-buffer                 pic x(60)
+           value spaces.
+       01 ws-input-path                 pic x(80).
+       01 ws-valid-path                 pic x(80).
+       01 ws-invalid-path               pic x(80).
+       01 ws-review-path                pic x(80).
+       01 ws-report-path                pic x(80).
+       01 ws-store-master-path          pic x(80).
+       01 ws-sku-master-path            pic x(80).
+       01 ws-checkpoint-path            pic x(80).
+       01 ws-correction-path            pic x(80).
+       01 ws-alert-path                 pic x(80).
        01 ws-flags.
            05 ws-eof-flag                pic x
                value "n".
+           05 ws-store-eof-flag          pic x
+               value "n".
+           05 ws-sku-eof-flag            pic x
+               value "n".
+           05 ws-checkpoint-eof-flag     pic x
+               value "n".
+           05 ws-correction-eof-flag     pic x
+               value "n".
+           05 ws-correction-inv-eof-flag pic x
+               value "n".
+           05 ws-correction-match-flag   pic x
+               value "n".
       ******************************************************************
       *
       ******************************************************************
@@ -115,6 +249,44 @@
            05 error-records-tot          pic zz9
                value 0.
 
+       01 ws-total-3a.
+           05 filler                     pic x(28)
+               value "Records Held For Review: ".
+           05 filler                     pic x(4)
+               value spaces.
+           05 review-records-tot         pic zz9
+               value 0.
+
+       01 ws-total-3b.
+           05 filler                     pic x(28)
+               value "Records Corrected & Applied:".
+           05 filler                     pic x(4)
+               value spaces.
+           05 corrected-records-tot      pic zz9
+               value 0.
+
+       01 ws-total-4.
+           05 filler                     pic x(21)
+               value "Batch Balance Check: ".
+           05 ws-balance-msg             pic x(40)
+               value spaces.
+           05 filler                     pic x(22)
+               value spaces.
+
+       01 ws-error-freq-heading.
+           05 filler                     pic x(30)
+               value "Error Type Frequency Breakdown".
+           05 filler                     pic x(53)
+               value spaces.
+
+       01 ws-error-freq-line.
+           05 ws-erf-label                pic x(30).
+           05 filler                      pic x(10)
+               value "  Count: ".
+           05 ws-erf-count                pic zzz9.
+           05 filler                      pic x(39)
+               value spaces.
+
        01 ws-heading1-name-line.
            05 filler                     pic x(5)
                value spaces.
@@ -285,6 +457,81 @@
            value 0.
        77 ws-invalid-record-count        pic 999
            value 0.
+       77 ws-review-record-count        pic 999
+           value 0.
+      ******************************************************************
+      * Large-transaction hold threshold - defaults to $5000.00; set
+      * LARGE_AMOUNT_THRESHOLD in the environment to change it without
+      * a recompile
+      ******************************************************************
+       77 ws-large-amt-cnst    pic 9(5)v99
+           value 5000.00.
+      ******************************************************************
+      * Threshold-triggered alert - when the invalid-to-total ratio for
+      * the run crosses ws-alert-threshold-cnst, a record is written to
+      * alerts.dat instead of the run simply finishing quietly; set
+      * ALERT_RATIO_THRESHOLD in the environment to change the ratio
+      * without a recompile. ws-alert-threshold-cnst holds no integer
+      * digits, so the environment value is entered as whole hundredths
+      * (25 for a ratio of .25, 30 for a ratio of .30) and scaled down
+      * by ws-alert-hundredths below rather than moved in directly
+      ******************************************************************
+       77 ws-alert-threshold-cnst       pic v99
+           value .25.
+       77 ws-alert-hundredths           pic 999
+           value 0.
+       77 ws-alert-ratio                pic v9999
+           value 0.
+       01 ws-alert-line.
+           05 ws-al-date                    pic 9(6)
+               value 0.
+           05 filler                        pic x
+               value " ".
+           05 ws-al-message                 pic x(53)
+               value spaces.
+      ******************************************************************
+      * Checkpoint/restart controls - a checkpoint is written every
+      * ws-checkpoint-interval-cnst records so a rerun after an abend
+      * can pick up where the last run left off instead of from record
+      * one
+      ******************************************************************
+       77 ws-checkpoint-status           pic xx.
+       77 ws-checkpoint-interval-cnst    pic 999
+           value 100.
+       77 ws-checkpoint-tally            pic 999
+           value 0.
+       77 ws-restart-count               pic 999
+           value 0.
+       77 ws-skip-count                  pic 999
+           value 0.
+      ******************************************************************
+      * Correction/resubmission controls - reapplies 301-edit-checks to
+      * a rejected record after one field is corrected, and appends it
+      * to valid-file if it now passes
+      ******************************************************************
+       77 ws-correction-status           pic xx.
+       77 ws-corrected-count             pic 999
+           value 0.
+      ******************************************************************
+      * Correction-file entries buffered by rec-num before any of them
+      * are applied, so two entries fixing two different fields on the
+      * same rejected record both take effect on a single edit-checks
+      * pass instead of each starting over from the original record
+      ******************************************************************
+       01 ws-correction-tbl.
+           05 ws-correction-entry occurs 500 times
+                   indexed by ws-correction-ix.
+               10 ws-corr-tbl-rec-num      pic 999.
+               10 ws-corr-tbl-field-id     pic xx.
+                   88 ws-corr-tbl-tcode  value "TC".
+                   88 ws-corr-tbl-store  value "SN".
+                   88 ws-corr-tbl-paytyp value "PT".
+                   88 ws-corr-tbl-sku    value "SK".
+                   88 ws-corr-tbl-reason value "RC".
+                   88 ws-corr-tbl-date   value "TD".
+               10 ws-corr-tbl-new-value    pic x(15).
+       77 ws-correction-count            pic 9(4)
+           value 0.
        77 ws-error-text-1-cnst           pic x(30)
            value "*Transaction Code*            ".
        77 ws-error-text-2-cnst           pic x(30)
@@ -305,6 +552,37 @@
            value "*Invoice Range*               ".
        77 ws-error-text-10-cnst          pic x(30)
            value "*SKU Code*                    ".
+       77 ws-error-text-11-cnst          pic x(30)
+           value "*Store Not On File*           ".
+       77 ws-error-text-12-cnst          pic x(30)
+           value "*SKU Not On File*             ".
+       77 ws-error-text-13-cnst          pic x(30)
+           value "*Return Reason Code*          ".
+       77 ws-error-text-14-cnst          pic x(30)
+           value "*Transaction Date*            ".
+       77 ws-error-text-review-cnst      pic x(30)
+           value "*Held For Review - Large Amt* ".
+      ******************************************************************
+      * Store-master lookup table, loaded once at startup
+      ******************************************************************
+       77 ws-store-num-tbl occurs 20 times     pic 99.
+       77 ws-store-status-tbl occurs 20 times  pic x.
+       77 ws-store-count                pic 99
+           value 0.
+       77 ws-store-idx                  pic 99
+           value 0.
+       77 ws-store-found                pic x
+           value "N".
+      ******************************************************************
+      * SKU-master lookup table, loaded once at startup
+      ******************************************************************
+       77 ws-sku-tbl occurs 500 times    pic x(15).
+       77 ws-sku-count                  pic 999
+           value 0.
+       77 ws-sku-idx                    pic 999
+           value 0.
+       77 ws-sku-found                  pic x
+           value "N".
       ******************************************************************
       *
       ******************************************************************
@@ -330,6 +608,14 @@
                value "N".
            05 ws-error-10                    pic x
                value "N".
+           05 ws-error-11                    pic x
+               value "N".
+           05 ws-error-12                    pic x
+               value "N".
+           05 ws-error-13                    pic x
+               value "N".
+           05 ws-error-14                    pic x
+               value "N".
       *
            77 ws-is-error                   pic x
                value "N".
@@ -337,6 +623,60 @@
                value "Y".
            77 ws-rec-num                    pic 999
                value 0.
+           77 ws-batch-total                pic 999
+               value 0.
+      ******************************************************************
+      * Per-error-type frequency counters for the error report totals
+      ******************************************************************
+           77 ws-err-cnt-1                  pic 999
+               value 0.
+           77 ws-err-cnt-2                  pic 999
+               value 0.
+           77 ws-err-cnt-3                  pic 999
+               value 0.
+           77 ws-err-cnt-4                  pic 999
+               value 0.
+           77 ws-err-cnt-5                  pic 999
+               value 0.
+           77 ws-err-cnt-6                  pic 999
+               value 0.
+           77 ws-err-cnt-7                  pic 999
+               value 0.
+           77 ws-err-cnt-8                  pic 999
+               value 0.
+           77 ws-err-cnt-9                  pic 999
+               value 0.
+           77 ws-err-cnt-10                 pic 999
+               value 0.
+           77 ws-err-cnt-11                 pic 999
+               value 0.
+           77 ws-err-cnt-12                 pic 999
+               value 0.
+           77 ws-err-cnt-13                 pic 999
+               value 0.
+           77 ws-err-cnt-14                 pic 999
+               value 0.
+      ******************************************************************
+      * Snapshot of the frequency counters above, saved and restored
+      * around 301-edit-checks' re-validation call from the correction
+      * pass so a record that still fails the same check after a
+      * partial correction is not tallied twice on the frequency
+      * breakdown - the counters only reflect the original pass
+      ******************************************************************
+           77 ws-err-cnt-sv-1               pic 999.
+           77 ws-err-cnt-sv-2               pic 999.
+           77 ws-err-cnt-sv-3               pic 999.
+           77 ws-err-cnt-sv-4               pic 999.
+           77 ws-err-cnt-sv-5               pic 999.
+           77 ws-err-cnt-sv-6               pic 999.
+           77 ws-err-cnt-sv-7               pic 999.
+           77 ws-err-cnt-sv-8               pic 999.
+           77 ws-err-cnt-sv-9               pic 999.
+           77 ws-err-cnt-sv-10              pic 999.
+           77 ws-err-cnt-sv-11              pic 999.
+           77 ws-err-cnt-sv-12              pic 999.
+           77 ws-err-cnt-sv-13              pic 999.
+           77 ws-err-cnt-sv-14              pic 999.
            01 ws-boolean-cnst.
            05 ws-true-cnst                  pic x
                value "Y".
@@ -348,31 +688,211 @@
        procedure division.
        000-main.
       * Open files, initial read, output first headings
-           open input  input-file, 
-                output report-file,
-                       valid-file,
-                       invalid-file.
+           perform 001-init-file-paths.
+      * ws-restart-count has to be known before valid/invalid/review/
+      * alert are opened, so a restart run can open them EXTEND
+      * instead of OUTPUT and keep what the prior run already wrote
+           perform 054-check-restart.
+           open input input-file.
+      * Store-master/sku-master are loaded before valid/invalid/review/
+      * alert are opened - a missing or misnamed master file aborts
+      * the run right here, before any of those four files have been
+      * truncated (OUTPUT) or touched (EXTEND)
+           perform 050-load-store-master.
+           perform 052-load-sku-master.
+           if ws-restart-count > 0
+               open extend valid-file,
+                           invalid-file,
+                           review-file,
+                           alert-file
+           else
+               open output valid-file,
+                           invalid-file,
+                           review-file,
+                           alert-file
+           end-if.
+      * report-file carries a detail line per invalid/review record as
+      * 300-main-logic runs, the same per-record loop checkpointing
+      * makes resumable, so it has to extend on restart too or the
+      * printed totals stop tying to the surviving detail lines
+           if ws-restart-count > 0
+               open extend report-file
+           else
+               open output report-file
+           end-if.
            accept ws-nl-date from date.
            accept ws-nl-time from time.
       *
-           read input-file 
+           perform 056-skip-to-restart.
+      *
+           read input-file
                at end move "y" to ws-eof-flag.
       *
-           
+
            perform 100-process-pages
                varying ws-page-count from 1 by 1
                until   ws-eof-flag = 'y'.
       *
+           close valid-file,
+                 invalid-file.
+           perform 600-correction-pass.
            perform 500-print-totals.
+           perform 900-clear-checkpoint.
       ******************************************************************
       *
       ******************************************************************
-           close report-file, 
+           close report-file,
                  input-file,
-                 valid-file,
-                 invalid-file.
+                 review-file,
+                 alert-file.
       *
            stop run.
+      ******************************************************************
+      * Builds the runtime file paths from the environment - falls
+      * back to the current relative layout when GROUP_DATA_DIR /
+      * PROJECT2_DATA_DIR are not set, so an unconfigured run behaves
+      * exactly as before
+      ******************************************************************
+       001-init-file-paths.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "GROUP_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-group-dir
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROJECT2_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-project2-dir
+           end-if.
+           string ws-group-dir delimited by space
+               "/project.dat" delimited by size
+               into ws-input-path.
+           string ws-project2-dir delimited by space
+               "/valid.dat" delimited by size
+               into ws-valid-path.
+           string ws-group-dir delimited by space
+               "/invalid.dat" delimited by size
+               into ws-invalid-path.
+           string ws-group-dir delimited by space
+               "/review.dat" delimited by size
+               into ws-review-path.
+           string ws-group-dir delimited by space
+               "/errorReport.out" delimited by size
+               into ws-report-path.
+           string ws-group-dir delimited by space
+               "/storeMaster.dat" delimited by size
+               into ws-store-master-path.
+           string ws-group-dir delimited by space
+               "/skuMaster.dat" delimited by size
+               into ws-sku-master-path.
+           string ws-group-dir delimited by space
+               "/checkpoint.dat" delimited by size
+               into ws-checkpoint-path.
+           string ws-group-dir delimited by space
+               "/corrections.dat" delimited by size
+               into ws-correction-path.
+           string ws-group-dir delimited by space
+               "/alerts.dat" delimited by size
+               into ws-alert-path.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment
+               "LARGE_AMOUNT_THRESHOLD"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-large-amt-cnst
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment
+               "ALERT_RATIO_THRESHOLD"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-alert-hundredths
+               divide ws-alert-hundredths by 100
+                   giving ws-alert-threshold-cnst
+           end-if.
+      ******************************************************************
+      * Loads the store-master file into a table once at startup so
+      * store validation is data-driven instead of a hardcoded 88-level
+      ******************************************************************
+       050-load-store-master.
+           open input store-master-file.
+           read store-master-file
+               at end move "y" to ws-store-eof-flag.
+           perform 051-store-master-loop
+               until ws-store-eof-flag = 'y'.
+           close store-master-file.
+       051-store-master-loop.
+           add 1 to ws-store-count.
+           move sm-store-number to ws-store-num-tbl(ws-store-count).
+           move sm-store-status to ws-store-status-tbl(ws-store-count).
+           read store-master-file
+               at end move "y" to ws-store-eof-flag.
+      ******************************************************************
+      * Loads the sku-master file into a table once at startup so bad
+      * merchandise codes can be cross-referenced, not just checked for
+      * blanks
+      ******************************************************************
+       052-load-sku-master.
+           open input sku-master-file.
+           read sku-master-file
+               at end move "y" to ws-sku-eof-flag.
+           perform 053-sku-master-loop
+               until ws-sku-eof-flag = 'y'.
+           close sku-master-file.
+       053-sku-master-loop.
+           add 1 to ws-sku-count.
+           move skm-sku-code to ws-sku-tbl(ws-sku-count).
+           read sku-master-file
+               at end move "y" to ws-sku-eof-flag.
+      ******************************************************************
+      * Restart support - if a checkpoint file exists from a prior run
+      * that did not complete, determine how many records were already
+      * committed so 000-main knows whether to open valid/invalid/
+      * review/alert EXTEND (preserving that prior work) or OUTPUT
+      ******************************************************************
+       054-check-restart.
+           open input checkpoint-file.
+           if ws-checkpoint-status equals "00"
+               read checkpoint-file
+                   at end move ws-true-cnst to ws-checkpoint-eof-flag
+               end-read
+               if ws-checkpoint-eof-flag not equal ws-true-cnst
+                   move ck-rec-num to ws-restart-count
+                   move ck-valid-count to ws-valid-record-count
+                   move ck-invalid-count to ws-invalid-record-count
+                   move ck-review-count to ws-review-record-count
+               end-if
+               close checkpoint-file
+           end-if.
+      ******************************************************************
+      * Skips input-file forward to the last checkpointed record, once
+      * it is open, instead of reprocessing the whole batch
+      ******************************************************************
+       056-skip-to-restart.
+           if ws-restart-count > 0
+               move 1 to ws-skip-count
+               perform 055-skip-input-record
+                   until ws-skip-count > ws-restart-count
+               move ws-restart-count to ws-rec-num
+           end-if.
+       055-skip-input-record.
+           read input-file
+               at end move "y" to ws-eof-flag
+           end-read.
+           add 1 to ws-skip-count.
+      ******************************************************************
+      * Clears the checkpoint once a run finishes cleanly so the next
+      * run starts fresh instead of thinking it is a restart
+      ******************************************************************
+       900-clear-checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
        100-process-pages.
       *
                perform 200-print-headings.
@@ -429,69 +949,169 @@
 
        300-main-logic.
            add 1 to ws-rec-num.
+           perform 301-edit-checks.
+      ******************************************************************
+      *
+      ******************************************************************
+           if ws-is-error equals ws-true-cnst
+               add 1 to ws-invalid-record-count
+               perform 400-output-errors
+           else
+               if input-transaction-ammount > ws-large-amt-cnst
+                   perform 405-output-review
+               else
+                   move input-line to valid-line
+                   write valid-line
+                   add 1 to ws-valid-record-count
+               end-if
+           end-if.
+      ******************************************************************
+      * Checkpoint is only written once this record has actually been
+      * disposed to valid/invalid/review above, so a restart never
+      * skips past a record that was counted but never written anywhere
+      ******************************************************************
+           add 1 to ws-checkpoint-tally.
+           if ws-checkpoint-tally >= ws-checkpoint-interval-cnst
+               perform 305-write-checkpoint
+               move 0 to ws-checkpoint-tally
+           end-if.
+      *Read next record
+      *
+           read input-file
+               at end move "y" to ws-eof-flag.
+      ******************************************************************
+      * Records the last record number successfully disposed, along
+      * with the three running disposition counts, so a rerun after an
+      * abend can restart from here - counts and all - instead of from
+      * record 1 with the totals reset to zero
+      ******************************************************************
+       305-write-checkpoint.
+           open output checkpoint-file.
+           move ws-rec-num to ck-rec-num.
+           move ws-valid-record-count to ck-valid-count.
+           move ws-invalid-record-count to ck-invalid-count.
+           move ws-review-record-count to ck-review-count.
+           write checkpoint-line.
+           close checkpoint-file.
+      ******************************************************************
+      * All the field-level edit checks against input-line - shared by
+      * the normal validation pass and the correction/resubmission pass
+      * so a corrected record is held to exactly the same rules
+      ******************************************************************
+       301-edit-checks.
        if not input-valid-tcode then
            move ws-true-cnst            to ws-error-1
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-1
        end-if.
 
        if not input-transaction-ammount is numeric then
           move ws-true-cnst            to ws-error-2
           move ws-true-cnst            to ws-is-error
+          add 1                        to ws-err-cnt-2
        end-if.
-       
+
        if not input-valid-type then
            move ws-true-cnst            to ws-error-3
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-3
        end-if.
        
-       if not input-valid-snumber then
-           move ws-true-cnst            to ws-error-4
+       move ws-false-cnst               to ws-store-found.
+       perform varying ws-store-idx from 1 by 1
+           until ws-store-idx > ws-store-count
+           if input-store-number equals ws-store-num-tbl(ws-store-idx)
+               move ws-true-cnst            to ws-store-found
+               if ws-store-status-tbl(ws-store-idx) not equal "O"
+                   move ws-true-cnst        to ws-error-4
+                   move ws-true-cnst        to ws-is-error
+                   add 1                    to ws-err-cnt-4
+               end-if
+           end-if
+       end-perform.
+       if ws-store-found equals ws-false-cnst
+           move ws-true-cnst            to ws-error-11
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-11
        end-if.
       ******************************************************************
       *
       ******************************************************************
-       if input-invoice-letters-1 is not alphabetic or 
-       input-invoice-letters-2 is not alphabetic or 
+       if input-invoice-letters-1 is not alphabetic or
+       input-invoice-letters-2 is not alphabetic or
        input-invoice-numbers is not numeric then
            move ws-true-cnst            to ws-error-5
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-5
        end-if.
        if not input-valid-letters-1 or not input-valid-letters-2 then
            move ws-true-cnst            to ws-error-6
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-6
        end-if.
        if input-invoice-letters-1 equals input-invoice-letters-2 then
            move ws-true-cnst            to ws-error-7
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-7
        end-if.
        if not input-valid-dash then
            move ws-true-cnst            to ws-error-8
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-8
        end-if.
        if not input-valid-inumbers then
            move ws-true-cnst            to ws-error-9
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-9
        end-if.
        if input-sku-code equals spaces then
            move ws-true-cnst            to ws-error-10
            move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-10
+       end-if.
+       if input-sku-code not equal spaces
+           move ws-false-cnst           to ws-sku-found
+           perform varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-count
+               if input-sku-code equals ws-sku-tbl(ws-sku-idx)
+                   move ws-true-cnst    to ws-sku-found
+               end-if
+           end-perform
+           if ws-sku-found equals ws-false-cnst
+               move ws-true-cnst        to ws-error-12
+               move ws-true-cnst        to ws-is-error
+               add 1                    to ws-err-cnt-12
+           end-if
        end-if.
       ******************************************************************
-      *
+      * Return reason code is only meaningful on a return (R) record -
+      * S and L records carry it blank and are not checked against it
       ******************************************************************
-           if ws-is-error equals ws-true-cnst
-               add 1 to ws-invalid-record-count
-               perform 400-output-errors
-           else
-               move input-line to valid-line
-               write valid-line
-               add 1 to ws-valid-record-count
-           end-if.
-      *Read next record
-      *
-           read input-file 
-               at end move "y" to ws-eof-flag.
+       if input-transaction-code equals "R"
+           if not input-valid-reason-code
+               move ws-true-cnst        to ws-error-13
+               move ws-true-cnst        to ws-is-error
+               add 1                    to ws-err-cnt-13
+           end-if
+       end-if.
+      ******************************************************************
+      * Transaction date is stored YYMMDD - reject anything non-numeric
+      * or with a month/day that can't be real
+      ******************************************************************
+       if input-transaction-date is not numeric
+           move ws-true-cnst            to ws-error-14
+           move ws-true-cnst            to ws-is-error
+           add 1                        to ws-err-cnt-14
+       else
+           if input-transaction-date(3:2) < "01" or
+              input-transaction-date(3:2) > "12" or
+              input-transaction-date(5:2) < "01" or
+              input-transaction-date(5:2) > "31"
+               move ws-true-cnst        to ws-error-14
+               move ws-true-cnst        to ws-is-error
+               add 1                    to ws-err-cnt-14
+           end-if
+       end-if.
       ******************************************************************
       * Output
       ******************************************************************
@@ -503,7 +1123,8 @@
        move input-payment-type to ws-prt-payment-type.
        move input-invoice-number to ws-prt-invoice-number.
        move input-sku-code to ws-prt-sku-number.
-       move input-line to invalid-line.
+       move ws-rec-num to iv-rec-num.
+       move input-line to iv-input-data.
        write invalid-line.
        move ws-rec-num to ws-rec-no.
           
@@ -626,9 +1247,61 @@
                write report-line
            end-if
        end-if.
+       if ws-error-11 equals ws-true-cnst
+           if ws-first-error equals ws-true-cnst
+               move ws-false-cnst to ws-first-error
+               move ws-error-text-11-cnst to ws-det-error-text
+               move ws-detail-line to report-line
+               write report-line
+           else
+               move ws-error-text-11-cnst to ws-det-error-text2
+               move ws-detail-line-2 to report-line
+               write report-line
+           end-if
+       end-if.
+       if ws-error-12 equals ws-true-cnst
+           if ws-first-error equals ws-true-cnst
+               move ws-false-cnst to ws-first-error
+               move ws-error-text-12-cnst to ws-det-error-text
+               move ws-detail-line to report-line
+               write report-line
+           else
+               move ws-error-text-12-cnst to ws-det-error-text2
+               move ws-detail-line-2 to report-line
+               write report-line
+           end-if
+       end-if.
+       if ws-error-13 equals ws-true-cnst
+           if ws-first-error equals ws-true-cnst
+               move ws-false-cnst to ws-first-error
+               move ws-error-text-13-cnst to ws-det-error-text
+               move ws-detail-line to report-line
+               write report-line
+           else
+               move ws-error-text-13-cnst to ws-det-error-text2
+               move ws-detail-line-2 to report-line
+               write report-line
+           end-if
+       end-if.
+       if ws-error-14 equals ws-true-cnst
+           if ws-first-error equals ws-true-cnst
+               move ws-false-cnst to ws-first-error
+               move ws-error-text-14-cnst to ws-det-error-text
+               move ws-detail-line to report-line
+               write report-line
+           else
+               move ws-error-text-14-cnst to ws-det-error-text2
+               move ws-detail-line-2 to report-line
+               write report-line
+           end-if
+       end-if.
+           perform 306-reset-error-flags.
+           add 1 to ws-line-count.
       ******************************************************************
-      * Reset all error calculation value variables
+      * Resets the error switches so the next record starts clean -
+      * shared by the normal validation pass and the correction pass
       ******************************************************************
+       306-reset-error-flags.
            move ws-true-cnst to ws-first-error.
            move ws-false-cnst to ws-is-error.
            move ws-false-cnst to ws-error-1.
@@ -641,6 +1314,28 @@
            move ws-false-cnst to ws-error-8.
            move ws-false-cnst to ws-error-9.
            move ws-false-cnst to ws-error-10.
+           move ws-false-cnst to ws-error-11.
+           move ws-false-cnst to ws-error-12.
+           move ws-false-cnst to ws-error-13.
+           move ws-false-cnst to ws-error-14.
+      ******************************************************************
+      * Large-transaction hold - routes an otherwise-good record to
+      * review.dat instead of valid.dat, with its own report line
+      ******************************************************************
+       405-output-review.
+           move input-transaction-code to ws-prt-trans-code.
+           move input-transaction-ammount to ws-prt-trans-amount.
+           move input-store-number to ws-prt-store-number.
+           move input-payment-type to ws-prt-payment-type.
+           move input-invoice-number to ws-prt-invoice-number.
+           move input-sku-code to ws-prt-sku-number.
+           move input-line to review-line.
+           write review-line.
+           add 1 to ws-review-record-count.
+           move ws-rec-num to ws-rec-no.
+           move ws-error-text-review-cnst to ws-det-error-text.
+           move ws-detail-line to report-line.
+           write report-line.
            add 1 to ws-line-count.
       ******************************************************************
       * 500-print-totals Holds the totals headings aswell as writes them
@@ -670,6 +1365,233 @@
            write report-line.
            move ws-total-3 to report-line.
            write report-line.
+           move ws-review-record-count to review-records-tot.
+           move ws-total-3a to report-line.
+           write report-line.
+           move ws-corrected-count to corrected-records-tot.
+           move ws-total-3b to report-line.
+           write report-line.
+      ******************************************************************
+      * Control-total balancing - records read must equal good, bad,
+      * and held-for-review
+      ******************************************************************
+           compute ws-batch-total = ws-valid-record-count +
+               ws-invalid-record-count + ws-review-record-count.
+           if ws-batch-total equals ws-rec-num
+               move "IN BALANCE" to ws-balance-msg
+           else
+               move "***OUT OF BALANCE - COUNTS DO NOT TIE***"
+                   to ws-balance-msg
+           end-if.
+           move ws-total-4 to report-line.
+           write report-line.
+      ******************************************************************
+      * Threshold-triggered alert - pages monitoring when today's
+      * invalid-to-total ratio crosses ws-alert-threshold-cnst instead
+      * of the run just finishing quietly
+      ******************************************************************
+           if ws-rec-num > 0
+               compute ws-alert-ratio rounded =
+                   ws-invalid-record-count / ws-rec-num
+               if ws-alert-ratio > ws-alert-threshold-cnst
+                   move ws-nl-date to ws-al-date
+                   move "***ALERT - INVALID RATIO EXCEEDS THRESHOLD***"
+                       to ws-al-message
+                   move ws-alert-line to alert-line
+                   write alert-line
+               end-if
+           end-if.
+      ******************************************************************
+      * Per-error-type frequency breakdown, one line per error type
+      ******************************************************************
+           move spaces to report-line.
+           write report-line.
+           move ws-error-freq-heading to report-line.
+           write report-line.
+           move ws-error-text-1-cnst to ws-erf-label.
+           move ws-err-cnt-1 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-2-cnst to ws-erf-label.
+           move ws-err-cnt-2 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-3-cnst to ws-erf-label.
+           move ws-err-cnt-3 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-4-cnst to ws-erf-label.
+           move ws-err-cnt-4 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-5-cnst to ws-erf-label.
+           move ws-err-cnt-5 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-6-cnst to ws-erf-label.
+           move ws-err-cnt-6 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-7-cnst to ws-erf-label.
+           move ws-err-cnt-7 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-8-cnst to ws-erf-label.
+           move ws-err-cnt-8 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-9-cnst to ws-erf-label.
+           move ws-err-cnt-9 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-10-cnst to ws-erf-label.
+           move ws-err-cnt-10 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-11-cnst to ws-erf-label.
+           move ws-err-cnt-11 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-12-cnst to ws-erf-label.
+           move ws-err-cnt-12 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-13-cnst to ws-erf-label.
+           move ws-err-cnt-13 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+           move ws-error-text-14-cnst to ws-erf-label.
+           move ws-err-cnt-14 to ws-erf-count.
+           move ws-error-freq-line to report-line.
+           write report-line.
+      ******************************************************************
+      * Correction/resubmission pass - reads corrections.dat (record
+      * number + field id + new value) into a table keyed by rec-num
+      * first, so every correction-file entry for a given rejected
+      * record is on hand before any of them are applied, then scans
+      * invalid-file once, applying every buffered field correction
+      * for a record before reapplying 301-edit-checks a single time.
+      * Appends the record to valid-file if it now passes. If
+      * corrections.dat is not present this pass is simply skipped.
+      ******************************************************************
+       600-correction-pass.
+           move 0 to ws-corrected-count.
+           move 0 to ws-correction-count.
+           open input correction-file.
+           if ws-correction-status equals "00"
+               perform 604-load-correction-tbl
+               close correction-file
+               open extend valid-file
+               open input invalid-file
+               move ws-false-cnst to ws-correction-inv-eof-flag
+               read invalid-file
+                   at end move ws-true-cnst
+                       to ws-correction-inv-eof-flag
+               end-read
+               perform 601-apply-correction
+                   until ws-correction-inv-eof-flag equals ws-true-cnst
+               close invalid-file
+               close valid-file
+           else
+               close correction-file
+           end-if.
+       604-load-correction-tbl.
+           read correction-file
+               at end move ws-true-cnst to ws-correction-eof-flag
+           end-read.
+           perform 605-correction-tbl-loop
+               until ws-correction-eof-flag equals ws-true-cnst.
+       605-correction-tbl-loop.
+           add 1 to ws-correction-count.
+           move corr-rec-num
+               to ws-corr-tbl-rec-num(ws-correction-count).
+           move corr-field-id
+               to ws-corr-tbl-field-id(ws-correction-count).
+           move corr-new-value
+               to ws-corr-tbl-new-value(ws-correction-count).
+           read correction-file
+               at end move ws-true-cnst to ws-correction-eof-flag
+           end-read.
+       601-apply-correction.
+           move iv-input-data to input-line.
+           move ws-false-cnst to ws-correction-match-flag.
+           perform 602-scan-correction-tbl
+               varying ws-correction-ix from 1 by 1
+               until ws-correction-ix > ws-correction-count.
+           if ws-correction-match-flag equals ws-true-cnst
+               perform 607-save-error-counts
+               perform 301-edit-checks
+               perform 608-restore-error-counts
+               if ws-is-error equals ws-false-cnst
+                   move input-line to valid-line
+                   write valid-line
+                   add 1 to ws-corrected-count
+               end-if
+               perform 306-reset-error-flags
+           end-if.
+           read invalid-file
+               at end move ws-true-cnst to ws-correction-inv-eof-flag
+           end-read.
+       607-save-error-counts.
+           move ws-err-cnt-1  to ws-err-cnt-sv-1.
+           move ws-err-cnt-2  to ws-err-cnt-sv-2.
+           move ws-err-cnt-3  to ws-err-cnt-sv-3.
+           move ws-err-cnt-4  to ws-err-cnt-sv-4.
+           move ws-err-cnt-5  to ws-err-cnt-sv-5.
+           move ws-err-cnt-6  to ws-err-cnt-sv-6.
+           move ws-err-cnt-7  to ws-err-cnt-sv-7.
+           move ws-err-cnt-8  to ws-err-cnt-sv-8.
+           move ws-err-cnt-9  to ws-err-cnt-sv-9.
+           move ws-err-cnt-10 to ws-err-cnt-sv-10.
+           move ws-err-cnt-11 to ws-err-cnt-sv-11.
+           move ws-err-cnt-12 to ws-err-cnt-sv-12.
+           move ws-err-cnt-13 to ws-err-cnt-sv-13.
+           move ws-err-cnt-14 to ws-err-cnt-sv-14.
+       608-restore-error-counts.
+           move ws-err-cnt-sv-1  to ws-err-cnt-1.
+           move ws-err-cnt-sv-2  to ws-err-cnt-2.
+           move ws-err-cnt-sv-3  to ws-err-cnt-3.
+           move ws-err-cnt-sv-4  to ws-err-cnt-4.
+           move ws-err-cnt-sv-5  to ws-err-cnt-5.
+           move ws-err-cnt-sv-6  to ws-err-cnt-6.
+           move ws-err-cnt-sv-7  to ws-err-cnt-7.
+           move ws-err-cnt-sv-8  to ws-err-cnt-8.
+           move ws-err-cnt-sv-9  to ws-err-cnt-9.
+           move ws-err-cnt-sv-10 to ws-err-cnt-10.
+           move ws-err-cnt-sv-11 to ws-err-cnt-11.
+           move ws-err-cnt-sv-12 to ws-err-cnt-12.
+           move ws-err-cnt-sv-13 to ws-err-cnt-13.
+           move ws-err-cnt-sv-14 to ws-err-cnt-14.
+       602-scan-correction-tbl.
+           if ws-corr-tbl-rec-num(ws-correction-ix) equals iv-rec-num
+               move ws-true-cnst to ws-correction-match-flag
+               perform 603-apply-field-correction
+           end-if.
+       603-apply-field-correction.
+           if ws-corr-tbl-tcode(ws-correction-ix)
+               move ws-corr-tbl-new-value(ws-correction-ix)(1:1)
+                   to input-transaction-code
+           end-if.
+           if ws-corr-tbl-store(ws-correction-ix)
+               move ws-corr-tbl-new-value(ws-correction-ix)(1:2)
+                   to input-store-number
+           end-if.
+           if ws-corr-tbl-paytyp(ws-correction-ix)
+               move ws-corr-tbl-new-value(ws-correction-ix)(1:2)
+                   to input-payment-type
+           end-if.
+           if ws-corr-tbl-sku(ws-correction-ix)
+               move ws-corr-tbl-new-value(ws-correction-ix)(1:15)
+                   to input-sku-code
+           end-if.
+           if ws-corr-tbl-reason(ws-correction-ix)
+               move ws-corr-tbl-new-value(ws-correction-ix)(1:2)
+                   to input-return-reason-code
+           end-if.
+           if ws-corr-tbl-date(ws-correction-ix)
+               move ws-corr-tbl-new-value(ws-correction-ix)(1:6)
+                   to input-transaction-date
+           end-if.
       ******************************************************************
       * End of Group 4 - Program #1
       ******************************************************************
