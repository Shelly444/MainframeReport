@@ -17,12 +17,26 @@
        configuration section.
        file-control.
            
+      * Assign targets are working-storage fields built up at runtime
+      * by 001-init-file-paths from the PROJECT3_DATA_DIR / GROUP_DATA_DIR
+      * environment variables (falling back to the current relative
+      * layout when they are not set), instead of literal paths, so
+      * this program can be pointed at a different data drop without
+      * relinking
             select input-file
-               assign to "../../../data/sandl.dat"
+               assign to ws-input-path
                organization is line sequential.
 
            select report-file
-               assign to "../../../data/salesReport.out"
+               assign to ws-report-path
+               organization is line sequential.
+
+           select detail-extract-file
+               assign to ws-detail-extract-path
+               organization is line sequential.
+
+           select store-master-file
+               assign to ws-store-master-path
                organization is line sequential.
 
        data division.
@@ -30,7 +44,7 @@
 
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
       ******************************************************************
       ******************************************************************
 
@@ -47,6 +61,8 @@
            05 input-store-number                 pic 99.
            05 input-invoice-number               pic x(9).
            05 input-sku-code                     pic x(15).
+           05 input-return-reason-code           pic xx.
+           05 input-transaction-date             pic 9(6).
 
        fd report-file
            data record is report-line
@@ -56,10 +72,73 @@
       
        01 report-line                       pic x(120).
 
+       fd detail-extract-file
+           data record is detail-extract-line
+           record contains 52 characters.
+      *
+       01 detail-extract-line               pic x(52).
+
+       fd store-master-file
+           data record is store-master-line
+           record contains 23 characters.
+      *
+       01 store-master-line.
+           05 sm-store-number                   pic 99.
+           05 sm-store-name                     pic x(20).
+           05 sm-store-status                   pic x.
+               88 sm-store-open value "O".
+               88 sm-store-closed value "C".
+
        working-storage section.
+      ******************************************************************
+      * Built up field-by-field, then moved to detail-extract-line for
+      * WRITE, so the comma fillers are always freshly initialized
+      ******************************************************************
+       01 ws-detail-extract-line.
+           05 ws-de-trans-code                pic x.
+           05 filler                          pic x
+               value ",".
+           05 ws-de-trans-amount              pic 9(5)v99.
+           05 filler                          pic x
+               value ",".
+           05 ws-de-payment-type              pic xx.
+           05 filler                          pic x
+               value ",".
+           05 ws-de-store-number              pic 99.
+           05 filler                          pic x
+               value ",".
+           05 ws-de-invoice-number             pic x(9).
+           05 filler                          pic x
+               value ",".
+           05 ws-de-sku-number                pic x(15).
+           05 filler                          pic x
+               value ",".
+           05 ws-de-tax                       pic 9(8)v99.
+      ******************************************************************
+      * Configurable data directories - defaults match the existing
+      * relative layout; set PROJECT3_DATA_DIR / GROUP_DATA_DIR in the
+      * environment to point this run at a different data drop without
+      * relinking
+      ******************************************************************
+       77 ws-project3-dir               pic x(60)
+           value "../../../data".
+       77 ws-group-dir                  pic x(60)
+           value "../../../../group/data".
+      * Staging area for ACCEPT ... FROM ENVIRONMENT - GnuCOBOL clears
+      * the receiving item to spaces/zero rather than leaving it alone
+      * when the variable is not set, so every override is accepted
+      * here first and only moved over the default when it is present
+       77 ws-env-buffer                 pic x(60)
+           value spaces.
+       01 ws-input-path                 pic x(80).
+       01 ws-report-path                pic x(80).
+       01 ws-detail-extract-path        pic x(80).
+       01 ws-store-master-path          pic x(80).
        01 ws-flags.
            05 ws-eof-flag                pic x
                value "n".
+           05 ws-store-eof-flag          pic x
+               value "n".
        01 ws-heading1-name-line.
            05 filler                     pic x(5)
                value spaces.
@@ -325,35 +404,19 @@
                value "L Record Total: ".
            05 ws-total-l-total              pic 99
                value 0.
-       01 total-line-4.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 1: ".
-           05 ws-total-transaction-total-1    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-5.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 2: ".
-           05 ws-total-transaction-total-2    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-6.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 3: ".
-           05 ws-total-transaction-total-3    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-7.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 4: ".
-           05 ws-total-transaction-total-4    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-8.
-           05 filler                        pic x(34)
-               value "S & L Transaction Total Store 5: ".
-           05 ws-total-transaction-total-5    pic $$,$$$,$$9.99
-               value 0.
-       01 total-line-9.
-           05 filler                        pic x(33)
-               value "S & L Transaction Total Store 12: ".
-           05 ws-total-transaction-total-12    pic $$,$$$,$$9.99
+      ******************************************************************
+      * One template record, written once per loaded store in
+      * 500-print-totals' PERFORM VARYING loop, replaces what used to
+      * be six fixed Store 1/2/3/4/5/12 lines - the per-store section
+      * grows with STORE-MASTER instead of stopping at six stores
+      ******************************************************************
+       01 ws-store-sl-line.
+           05 filler                        pic x(31)
+               value "S & L Transaction Total Store ".
+           05 ws-ssl-store-num               pic z9.
+           05 filler                        pic x(2)
+               value ": ".
+           05 ws-ssl-amount                  pic $$,$$$,$$9.99
                value 0.
        01 total-line-10.
            05 filler                        pic x(32)
@@ -403,10 +466,43 @@
            05 ws-total-sandl-amount-total           pic $$,$$$,$$9.99
                value 0.
       ******************************************************************
+      * Average sale amount per store - a store can post a high raw
+      * total from volume alone while running a lower average ticket
+      ******************************************************************
+       01 total-line-18.
+           05 filler                        pic x(45)
+               value
+               "Store Number With The Lowest Average Sale: ".
+           05 ws-det-low-avg-store           pic z9
+               value 0.
+       01 total-line-19.
+           05 filler                        pic x(46)
+               value
+               "Store Number With The Highest Average Sale: ".
+           05 ws-det-high-avg-store          pic z9
+               value 0.
+      ******************************************************************
+      * Per-date S&L subtotal line - one per distinct transaction-date
+      * found on this run, written in a PERFORM VARYING loop the same
+      * way the per-store total lines are
+      ******************************************************************
+       01 ws-date-sub-line.
+           05 filler                        pic x(28)
+               value "S & L Subtotal For Date ".
+           05 ws-dsl-date                    pic 9(6).
+           05 filler                        pic x(2)
+               value ": ".
+           05 ws-dsl-amount                  pic $$,$$$,$$9.99
+               value 0.
+           05 filler                        pic x(11)
+               value "  Records: ".
+           05 ws-dsl-count                   pic zz9
+               value 0.
+      ******************************************************************
       ******************************************************************
 
 
-       77 ws-lines-per-page              pic 99 
+       77 ws-lines-per-page              pic 99
            value 21.
        77 ws-page-count                  pic 99 
            value 0.
@@ -418,18 +514,6 @@
            value 0.
        77 ws-sandl-record-count          pic 999
            value 0.
-       77 ws-total-transaction-ammount-1          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-2          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-3          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-4          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-5          pic 9(8)v99
-       value 0.
-       77 ws-total-transaction-ammount-12          pic 9(8)v99
-       value 0.
        77 ws-total-transaction-ammount-s          pic 9(8)v99
        value 0.
        77 ws-total-transaction-ammount-l          pic 9(8)v99
@@ -448,17 +532,51 @@
            value 0.
        77 ws-perc-db-total              pic 999v9999
            value 0.
-       77 ws-tax-cnst              pic 9v99
-           value 0.13.
+      ******************************************************************
+      * Per-store tax rate table - store 12 is in a different tax
+      * jurisdiction than stores 1-5, so it carries its own rate
+      * instead of one flat constant applied to every store
+      ******************************************************************
+      * Rate is 4 digits under PIC V9999 - "1300" decodes to 0.1300
+      * (13%), not "0130" which would decode to 0.0130 (1.3%)
+       01 ws-tax-rate-values.
+           05 filler                     pic x(6) value "011300".
+           05 filler                     pic x(6) value "021300".
+           05 filler                     pic x(6) value "031300".
+           05 filler                     pic x(6) value "041300".
+           05 filler                     pic x(6) value "051300".
+           05 filler                     pic x(6) value "121500".
+       01 ws-tax-rate-table redefines ws-tax-rate-values.
+           05 ws-tax-rate-entry occurs 6 times.
+               10 ws-tr-store-num        pic 99.
+               10 ws-tr-rate             pic v9999.
+
+       77 ws-tax-rate                pic v9999
+           value 0.
        77 ws-tax-total              pic 9(8)v99
            value 0.
        77 ws-tax-temp              pic 9(8)v99
            value 0.
-       77 ws-store-totals occurs 6 times pic 9(8)v99.
-       77 ws-count                 pic 9
+      ******************************************************************
+      * Store-master lookup table, loaded once at startup, mirroring
+      * Program2's own table-load pattern - adding a store is a
+      * STORE-MASTER data change here too, not a code change, and the
+      * per-store accumulators below grow with it instead of stopping
+      * at a hardcoded list of stores
+      ******************************************************************
+       77 ws-store-num-tbl occurs 20 times      pic 99.
+       77 ws-store-count                        pic 99
+           value 0.
+       77 ws-store-idx                          pic 99
+           value 0.
+       77 ws-store-totals occurs 20 times pic 9(8)v99
+           value 0.
+       77 ws-store-record-counts occurs 20 times pic 999
+           value 0.
+       77 ws-store-averages occurs 20 times pic 9(8)v99
+           value 0.
+       77 ws-count                 pic 99
        value 0.
-       77 ws-num-of-stores-cnst                 pic 9
-       value 6.
        77 ws-lowest-transaction-total              pic 9(8)v99
            value 99999999.99.
        77 ws-lowest-transaction-total-store              pic 99
@@ -467,14 +585,49 @@
            value 0.
        77 ws-highest-transaction-total-store              pic 99
            value 0.
+       77 ws-lowest-average-ticket              pic 9(8)v99
+           value 99999999.99.
+       77 ws-lowest-average-ticket-store              pic 99
+           value 0.
+       77 ws-highest-average-ticket              pic 9(8)v99
+           value 0.
+       77 ws-highest-average-ticket-store              pic 99
+           value 0.
+       77 ws-tax-idx                     pic 9
+           value 0.
+      ******************************************************************
+      * Per-date S&L subtotal - one entry per distinct transaction-date
+      * seen in the run, so a sandl.dat with more than one day's
+      * records mixed together can be subtotaled by date instead of
+      * treated as one undifferentiated batch
+      ******************************************************************
+       77 ws-date-tbl-date occurs 31 times      pic 9(6)
+           value 0.
+       77 ws-date-tbl-amt occurs 31 times       pic 9(8)v99
+           value 0.
+       77 ws-date-tbl-cnt occurs 31 times       pic 999
+           value 0.
+       77 ws-date-count                         pic 99
+           value 0.
+       77 ws-date-idx                           pic 99
+           value 0.
+       77 ws-date-found                         pic x
+           value "N".
       ******************************************************************
       ******************************************************************
 
        procedure division.
        000-main.
       * Open files, initial read, output first headings
-           open input  input-file, 
-                output report-file.
+           perform 001-init-file-paths.
+      * Store-master is loaded before the output files are opened, the
+      * same as Program1/Program2 - a missing or misnamed master file
+      * aborts the run right here, before report-file/detail-extract-
+      * file have been truncated
+           perform 050-load-store-master.
+           open input  input-file,
+                output report-file,
+                       detail-extract-file.
            accept ws-nl-date from date.
            accept ws-nl-time from time.
       *
@@ -494,11 +647,63 @@
       *
       * Process data
       *
-           close report-file, 
+           close report-file,
+                 detail-extract-file,
                  input-file.
       *
            stop run.
       ******************************************************************
+      * Builds the runtime file paths from the environment - falls
+      * back to the current relative layout when PROJECT3_DATA_DIR /
+      * GROUP_DATA_DIR are not set, so an unconfigured run behaves
+      * exactly as before
+      ******************************************************************
+       001-init-file-paths.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROJECT3_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-project3-dir
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "GROUP_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-group-dir
+           end-if.
+           string ws-project3-dir delimited by space
+               "/sandl.dat" delimited by size
+               into ws-input-path.
+           string ws-project3-dir delimited by space
+               "/salesReport.out" delimited by size
+               into ws-report-path.
+           string ws-project3-dir delimited by space
+               "/salesDetail.dat" delimited by size
+               into ws-detail-extract-path.
+           string ws-group-dir delimited by space
+               "/storeMaster.dat" delimited by size
+               into ws-store-master-path.
+      ******************************************************************
+      * Loads the store-master file into a table once at startup so the
+      * per-store totals below grow with the STORE-MASTER file instead
+      * of a hardcoded list of IF blocks - mirrors Program2's own
+      * table-load pattern
+      ******************************************************************
+       050-load-store-master.
+           open input store-master-file.
+           read store-master-file
+               at end move "y" to ws-store-eof-flag.
+           perform 051-store-master-loop
+               until ws-store-eof-flag = 'y'.
+           close store-master-file.
+       051-store-master-loop.
+           add 1 to ws-store-count.
+           move sm-store-number to ws-store-num-tbl(ws-store-count).
+           read store-master-file
+               at end move "y" to ws-store-eof-flag.
+      ******************************************************************
       ******************************************************************
 
        100-process-pages.
@@ -532,30 +737,15 @@
                    add input-transaction-ammount to
                     ws-total-transaction-ammount-s
                end-if
-                if input-store-number equals 01 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-1
-                end-if
-                if input-store-number equals 02 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-2
-                end-if
-                if input-store-number equals 03 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-3
-                end-if
-                if input-store-number equals 04 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-4
-                end-if
-                if input-store-number equals 05 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-5
-                end-if
-                if input-store-number equals 12 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-12
-                end-if
+                perform varying ws-store-idx from 1 by 1
+                    until ws-store-idx > ws-store-count
+                    if input-store-number equals
+                        ws-store-num-tbl(ws-store-idx)
+                        add input-transaction-ammount to
+                            ws-store-totals(ws-store-idx)
+                        add 1 to ws-store-record-counts(ws-store-idx)
+                    end-if
+                end-perform
                 if input-valid-CA then
                     add 1 to ws-total-CA-count
                 else if input-valid-CR
@@ -567,8 +757,11 @@
       ******************************************************************
       ******************************************************************
 
-           compute ws-tax-temp = input-transaction-ammount * 
-           ws-tax-cnst.
+           perform 310-accumulate-by-date.
+
+           perform 305-lookup-tax-rate.
+           compute ws-tax-temp = input-transaction-ammount *
+           ws-tax-rate.
            add ws-tax-temp to ws-tax-total.
            move ws-tax-temp to ws-det-tax.
 
@@ -580,14 +773,64 @@
            move input-sku-code to ws-prt-sku-number.
        
            write report-line from ws-detail-line.
-           read input-file 
+
+           move input-transaction-code to ws-de-trans-code.
+           move input-transaction-ammount to ws-de-trans-amount.
+           move input-payment-type to ws-de-payment-type.
+           move input-store-number to ws-de-store-number.
+           move input-invoice-number to ws-de-invoice-number.
+           move input-sku-code to ws-de-sku-number.
+           move ws-tax-temp to ws-de-tax.
+           move ws-detail-extract-line to detail-extract-line.
+           write detail-extract-line.
+
+           read input-file
                at end move "y" to ws-eof-flag.
 
       ******************************************************************
+      * Looks up the tax rate for this record's store in the rate
+      * table above instead of applying one flat rate to every store
+      ******************************************************************
+       305-lookup-tax-rate.
+           move 0.13 to ws-tax-rate.
+           perform varying ws-tax-idx from 1 by 1
+               until ws-tax-idx > 6
+               if input-store-number equals
+                   ws-tr-store-num(ws-tax-idx)
+                   move ws-tr-rate(ws-tax-idx) to ws-tax-rate
+               end-if
+           end-perform.
+      ******************************************************************
+      * Finds this record's transaction-date in ws-date-tbl and adds to
+      * it, or opens a new entry if this is the first record seen for
+      * that date - feeds the by-date subtotal section on the report
+      ******************************************************************
+       310-accumulate-by-date.
+           move "N" to ws-date-found.
+           perform varying ws-date-idx from 1 by 1
+               until ws-date-idx > ws-date-count
+               if input-transaction-date equals
+                   ws-date-tbl-date(ws-date-idx)
+                   add input-transaction-ammount to
+                       ws-date-tbl-amt(ws-date-idx)
+                   add 1 to ws-date-tbl-cnt(ws-date-idx)
+                   move "Y" to ws-date-found
+               end-if
+           end-perform.
+           if ws-date-found equals "N"
+           and ws-date-count < 31
+               add 1 to ws-date-count
+               move input-transaction-date
+                   to ws-date-tbl-date(ws-date-count)
+               move input-transaction-ammount
+                   to ws-date-tbl-amt(ws-date-count)
+               move 1 to ws-date-tbl-cnt(ws-date-count)
+           end-if.
+      ******************************************************************
       ******************************************************************
 
        500-print-totals.
-           compute ws-total-transaction-ammount-sandl = 
+           compute ws-total-transaction-ammount-sandl =
            ws-total-transaction-ammount-l +
            ws-total-transaction-ammount-s.
            move ws-total-transaction-ammount-sandl to 
@@ -595,18 +838,6 @@
            move ws-l-record-count to ws-total-l-total.
            move ws-sandl-record-count to ws-total-sl-total.
            move ws-s-record-count to ws-total-s-total.
-           move ws-total-transaction-ammount-1 to 
-           ws-total-transaction-total-1.
-           move ws-total-transaction-ammount-2 to 
-           ws-total-transaction-total-2.
-           move ws-total-transaction-ammount-3 to 
-           ws-total-transaction-total-3.
-           move ws-total-transaction-ammount-4 to 
-           ws-total-transaction-total-4.
-           move ws-total-transaction-ammount-5 to 
-           ws-total-transaction-total-5.
-           move ws-total-transaction-ammount-12 to 
-           ws-total-transaction-total-12.
       ******************************************************************
       ******************************************************************
 
@@ -630,48 +861,53 @@
            move ws-tax-total to ws-det-total-tax.
 
       ******************************************************************
-      ******************************************************************
-
-           move ws-total-transaction-ammount-1 to 
-           ws-store-totals(1).
-           move ws-total-transaction-ammount-2 to 
-           ws-store-totals(2).
-           move ws-total-transaction-ammount-3 to 
-           ws-store-totals(3).
-           move ws-total-transaction-ammount-4 to 
-           ws-store-totals(4).
-           move ws-total-transaction-ammount-5 to 
-          ws-store-totals(5).
-           move ws-total-transaction-ammount-12 to 
-           ws-store-totals(6).
-      ******************************************************************
+      * ws-store-totals/ws-store-record-counts are already populated
+      * per store by the PERFORM VARYING accumulation in 300-main-logic
+      * against the store-master table, so the ranking loop below just
+      * scans however many stores were actually loaded
       ******************************************************************
 
             perform
            varying ws-count
            from 1 by 1
-           until ws-count > ws-num-of-stores-cnst
-                
-           if ws-lowest-transaction-total > ws-store-totals(ws-count)    
+           until ws-count > ws-store-count
+
+           if ws-lowest-transaction-total > ws-store-totals(ws-count)
            then
-               move ws-store-totals(ws-count) to 
+               move ws-store-totals(ws-count) to
                ws-lowest-transaction-total
-               move ws-count to ws-lowest-transaction-total-store
-               if ws-count equals 6 then
-               move 12 to ws-lowest-transaction-total-store
-           end-if
-               
+               move ws-store-num-tbl(ws-count) to
+                   ws-lowest-transaction-total-store
            end-if
 
-           if ws-highest-transaction-total < ws-store-totals(ws-count)  
+           if ws-highest-transaction-total < ws-store-totals(ws-count)
            then
-               move ws-store-totals(ws-count) to 
+               move ws-store-totals(ws-count) to
                ws-highest-transaction-total
-               move ws-count to ws-highest-transaction-total-store
-               if ws-count equals 6 then
-               move 12 to ws-highest-transaction-total-store
+               move ws-store-num-tbl(ws-count) to
+                   ws-highest-transaction-total-store
            end-if
-               
+
+           if ws-store-record-counts(ws-count) > 0
+               compute ws-store-averages(ws-count) rounded =
+                   ws-store-totals(ws-count) /
+                   ws-store-record-counts(ws-count)
+           end-if
+
+           if ws-store-record-counts(ws-count) > 0
+           and ws-lowest-average-ticket > ws-store-averages(ws-count)
+               move ws-store-averages(ws-count) to
+                   ws-lowest-average-ticket
+               move ws-store-num-tbl(ws-count) to
+                   ws-lowest-average-ticket-store
+           end-if
+
+           if ws-store-record-counts(ws-count) > 0
+           and ws-highest-average-ticket < ws-store-averages(ws-count)
+               move ws-store-averages(ws-count) to
+                   ws-highest-average-ticket
+               move ws-store-num-tbl(ws-count) to
+                   ws-highest-average-ticket-store
            end-if
 
             end-perform.
@@ -679,9 +915,13 @@
       ******************************************************************
           
            move ws-highest-transaction-total-store to ws-det-high-store.
-           
+
            move ws-lowest-transaction-total-store to ws-det-low-store.
 
+           move ws-highest-average-ticket-store to ws-det-high-avg-store.
+
+           move ws-lowest-average-ticket-store to ws-det-low-avg-store.
+
            write report-line from ws-star-line.
            write report-line from ws-star-line.
            write report-line from ws-total-headings-5.
@@ -698,21 +938,19 @@
            write report-line from ws-star-line.
            write report-line from ws-total-headings-1.
            write report-line from ws-total-headings-1-2.
-           write report-line from total-line-5
-               after advancing 1 line.
-
-           write report-line from total-line-4.
-
-           write report-line from total-line-6.
-
-           write report-line from total-line-7.
-
-           write report-line from total-line-8.
-
 
+           perform varying ws-count from 1 by 1
+               until ws-count > ws-store-count
+               move ws-store-num-tbl(ws-count) to ws-ssl-store-num
+               move ws-store-totals(ws-count) to ws-ssl-amount
+               if ws-count equals 1
+                   write report-line from ws-store-sl-line
+                       after advancing 1 line
+               else
+                   write report-line from ws-store-sl-line
+               end-if
+           end-perform.
 
-           write report-line from total-line-9.
-           
            write report-line from ws-star-line.
            write report-line from ws-star-line.
 
@@ -723,6 +961,10 @@
 
            write report-line from total-line-17.
 
+           write report-line from total-line-18.
+
+           write report-line from total-line-19.
+
            write report-line from ws-star-line.
            write report-line from ws-star-line.
 
@@ -756,8 +998,23 @@
 
            write report-line from total-line-15.
 
+           write report-line from ws-star-line.
+           write report-line from ws-star-line.
+
+           move "Sales By Transaction Date" to report-line.
+           write report-line.
+           write report-line from ws-star-line.
+
+           perform varying ws-date-idx from 1 by 1
+               until ws-date-idx > ws-date-count
+               move ws-date-tbl-date(ws-date-idx) to ws-dsl-date
+               move ws-date-tbl-amt(ws-date-idx) to ws-dsl-amount
+               move ws-date-tbl-cnt(ws-date-idx) to ws-dsl-count
+               write report-line from ws-date-sub-line
+           end-perform.
+
       ******************************************************************
       ******************************************************************
 
-       
+
        end program Program3.
\ No newline at end of file
