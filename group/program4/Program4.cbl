@@ -19,11 +19,19 @@
       ******************************************************************
            
             select input-file
-               assign to "../../../data/returns.dat"
+               assign to ws-input-path
                organization is line sequential.
 
            select report-file
-               assign to "../../../data/returnsReport.out"
+               assign to ws-report-path
+               organization is line sequential.
+
+           select sandl-master-file
+               assign to ws-sandl-master-path
+               organization is line sequential.
+
+           select inventory-adj-file
+               assign to ws-inventory-adj-path
                organization is line sequential.
 
        data division.
@@ -31,7 +39,7 @@
 
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 44 characters.
       ******************************************************************
       ******************************************************************
 
@@ -48,6 +56,35 @@
            05 input-store-number                 pic 99.
            05 input-invoice-number               pic x(9).
            05 input-sku-code                     pic x(15).
+           05 input-return-reason-code           pic xx.
+               88 input-valid-reason-code value "DF","WI","CM","OT".
+           05 input-transaction-date             pic 9(6).
+      ******************************************************************
+      ******************************************************************
+
+      * Cross-reference copy of Program3's sandl.dat, read once at
+      * startup so every return can be matched back to its original
+      * sale - only the invoice number is broken out, the rest of the
+      * record is carried as filler
+       fd sandl-master-file
+           data record is sandl-master-line
+           record contains 44 characters.
+      *
+       01 sandl-master-line.
+           05 filler                             pic x(12).
+           05 sm2-invoice-number                  pic x(9).
+           05 filler                             pic x(23).
+      ******************************************************************
+      ******************************************************************
+
+      * One record per processed return, so the inventory system can
+      * put the item back into sellable stock automatically instead of
+      * someone re-keying it off the printed report
+       fd inventory-adj-file
+           data record is inventory-adj-line
+           record contains 33 characters.
+      *
+       01 inventory-adj-line                pic x(33).
       ******************************************************************
       ******************************************************************
 
@@ -58,9 +95,53 @@
        01 report-line                       pic x(120).
 
        working-storage section.
+       77 ws-program4-dir                pic x(60)
+           value "../../../data".
+       77 ws-project3-dir                pic x(60)
+           value "../../../../project3/data".
+      * Staging area for ACCEPT ... FROM ENVIRONMENT - GnuCOBOL clears
+      * the receiving item to spaces/zero rather than leaving it alone
+      * when the variable is not set, so every override is accepted
+      * here first and only moved over the default when it is present
+       77 ws-env-buffer                  pic x(60)
+           value spaces.
+       01 ws-input-path                  pic x(80).
+       01 ws-report-path                 pic x(80).
+       01 ws-sandl-master-path           pic x(80).
+       01 ws-inventory-adj-path          pic x(80).
        01 ws-flags.
            05 ws-eof-flag                pic x
                value "n".
+           05 ws-sandl-eof-flag          pic x
+               value "n".
+      ******************************************************************
+      * Sandl cross-reference lookup table, loaded once at startup so
+      * every return can be checked for a matching original sale
+      ******************************************************************
+       77 ws-sandl-tbl occurs 5000 times    pic x(9).
+       77 ws-sandl-count                pic 9(4)
+           value 0.
+       77 ws-sandl-idx                  pic 9(4)
+           value 0.
+       77 ws-sale-matched                pic x
+           value "N".
+       77 ws-orphan-return-count         pic 999
+           value 0.
+      ******************************************************************
+      * Built up field-by-field, then moved to inventory-adj-line for
+      * WRITE, so the comma fillers are always freshly initialized
+      ******************************************************************
+       01 ws-inventory-adj-line.
+           05 ws-ia-store-number             pic 99.
+           05 filler                         pic x
+               value ",".
+           05 ws-ia-sku-code                 pic x(15).
+           05 filler                         pic x
+               value ",".
+           05 ws-ia-adj-amount               pic 9(5)v99.
+           05 filler                         pic x
+               value ",".
+           05 ws-ia-adj-date                 pic 9(6).
        01 ws-heading1-name-line.
            05 filler                     pic x(5)
                value spaces.
@@ -261,7 +342,11 @@
            05 filler                     pic x(4)
                value spaces.
            05 ws-det-tax                 pic $$,$$9.99.
-           05 filler                     pic x(40).
+           05 filler                     pic x(4)
+               value spaces.
+           05 ws-det-orphan-flag         pic x(20)
+               value spaces.
+           05 filler                     pic x(16).
       ******************************************************************
       ******************************************************************
 
@@ -342,6 +427,55 @@
            05 ws-det-total-tax              pic $$,$$$,$$9.99
                value 0.
       ******************************************************************
+      * Return-reason breakdown - one count line and one amount line
+      * per reason code, same shape as the per-store total-lines above
+      ******************************************************************
+       01 total-line-30.
+           05 filler                        pic x(38)
+               value "Returns - Defective (DF) Count:      ".
+           05 ws-total-r-count-df           pic z9
+               value 0.
+       01 total-line-31.
+           05 filler                        pic x(38)
+               value "Returns - Defective (DF) Amount:     ".
+           05 ws-total-r-amount-df          pic $$,$$$,$$9.99
+               value 0.
+       01 total-line-32.
+           05 filler                        pic x(38)
+               value "Returns - Wrong Item (WI) Count:     ".
+           05 ws-total-r-count-wi           pic z9
+               value 0.
+       01 total-line-33.
+           05 filler                        pic x(38)
+               value "Returns - Wrong Item (WI) Amount:    ".
+           05 ws-total-r-amount-wi          pic $$,$$$,$$9.99
+               value 0.
+       01 total-line-34.
+           05 filler                        pic x(38)
+               value "Returns - Changed Mind (CM) Count:   ".
+           05 ws-total-r-count-cm           pic z9
+               value 0.
+       01 total-line-35.
+           05 filler                        pic x(38)
+               value "Returns - Changed Mind (CM) Amount:  ".
+           05 ws-total-r-amount-cm          pic $$,$$$,$$9.99
+               value 0.
+       01 total-line-36.
+           05 filler                        pic x(38)
+               value "Returns - Other (OT) Count:          ".
+           05 ws-total-r-count-ot           pic z9
+               value 0.
+       01 total-line-37.
+           05 filler                        pic x(38)
+               value "Returns - Other (OT) Amount:         ".
+           05 ws-total-r-amount-ot          pic $$,$$$,$$9.99
+               value 0.
+       01 total-line-38.
+           05 filler                        pic x(38)
+               value "Orphan Returns (No Matching Sale):   ".
+           05 ws-total-orphan-return-count  pic zz9
+               value 0.
+      ******************************************************************
       ******************************************************************
 
        77 ws-return-record-count        pic 999
@@ -372,6 +506,25 @@
        value 0.
        77 ws-total-transaction-count-12-r          pic 99
        value 0.
+      ******************************************************************
+      * Return-reason accumulators - one count/amount pair per reason
+      ******************************************************************
+       77 ws-total-transaction-count-df-r          pic 99
+       value 0.
+       77 ws-total-transaction-ammount-df-r          pic 9(8)v99
+       value 0.
+       77 ws-total-transaction-count-wi-r          pic 99
+       value 0.
+       77 ws-total-transaction-ammount-wi-r          pic 9(8)v99
+       value 0.
+       77 ws-total-transaction-count-cm-r          pic 99
+       value 0.
+       77 ws-total-transaction-ammount-cm-r          pic 9(8)v99
+       value 0.
+       77 ws-total-transaction-count-ot-r          pic 99
+       value 0.
+       77 ws-total-transaction-ammount-ot-r          pic 9(8)v99
+       value 0.
 
        77 ws-lines-per-page              pic 99 
            value 21.
@@ -391,8 +544,11 @@
        procedure division.
        000-main.
       * Open files, initial read, output first headings
-           open input  input-file, 
-                output report-file.
+           perform 001-init-file-paths.
+           perform 060-load-sandl-master.
+           open input  input-file,
+                output report-file,
+                output inventory-adj-file.
            accept ws-nl-date from date.
            accept ws-nl-time from time.
       *
@@ -416,11 +572,63 @@
       *
       * Process data
       *
-           close report-file, 
-                 input-file.
+           close report-file,
+                 input-file,
+                 inventory-adj-file.
       *
            stop run.
 
+      ******************************************************************
+      * Builds the runtime file paths from the data-directory overrides,
+      * falling back to the compiled-in relative paths when the
+      * environment variables aren't set
+      ******************************************************************
+       001-init-file-paths.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROGRAM4_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-program4-dir
+           end-if.
+           move spaces to ws-env-buffer.
+           accept ws-env-buffer from environment "PROJECT3_DATA_DIR"
+               on exception continue
+           end-accept.
+           if ws-env-buffer not = spaces
+               move ws-env-buffer to ws-project3-dir
+           end-if.
+           string ws-program4-dir delimited by space
+               "/returns.dat" delimited by size
+               into ws-input-path.
+           string ws-program4-dir delimited by space
+               "/returnsReport.out" delimited by size
+               into ws-report-path.
+           string ws-project3-dir delimited by space
+               "/sandl.dat" delimited by size
+               into ws-sandl-master-path.
+           string ws-program4-dir delimited by space
+               "/inventoryAdjustments.dat" delimited by size
+               into ws-inventory-adj-path.
+
+      ******************************************************************
+      * Reads sandl.dat once at startup into an occurs table of invoice
+      * numbers, so every return can be checked against a real prior
+      * sale without reopening the file per record
+      ******************************************************************
+       060-load-sandl-master.
+           open input sandl-master-file.
+           read sandl-master-file
+               at end move "y" to ws-sandl-eof-flag.
+           perform 061-sandl-master-loop
+               until ws-sandl-eof-flag equals "y".
+           close sandl-master-file.
+       061-sandl-master-loop.
+           add 1 to ws-sandl-count.
+           move sm2-invoice-number to ws-sandl-tbl(ws-sandl-count).
+           read sandl-master-file
+               at end move "y" to ws-sandl-eof-flag.
+
        100-process-pages.
 
             perform 300-main-logic
@@ -431,45 +639,75 @@
 
        300-main-logic.
       ******************************************************************
-      ******************************************************************
-
-
-           add 1 to ws-return-record-count.
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-r.
-                if input-store-number equals 01 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-1-r
-                    add 1 to ws-total-transaction-count-1-r
-                end-if.
-                if input-store-number equals 02 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-2-r
-                    add 1 to ws-total-transaction-count-2-r
-                end-if.
-                if input-store-number equals 03 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-3-r
-                    add 1 to ws-total-transaction-count-3-r
-                end-if.
-                if input-store-number equals 04 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-4-r
-                    add 1 to ws-total-transaction-count-4-r
-                end-if.
-                if input-store-number equals 05 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-5-r
-                    add 1 to ws-total-transaction-count-5-r
-                end-if.
-                if input-store-number equals 12 then
-                    add input-transaction-ammount to
-                    ws-total-transaction-ammount-12-r
-                    add 1 to ws-total-transaction-count-12-r
-                end-if.
-
-
-            compute ws-tax-temp = input-transaction-ammount * 
+      * Orphan check runs before any return is added to a total, so an
+      * orphan return - no matching original sale in sandl.dat - only
+      * increments ws-orphan-return-count below and never the ordinary
+      * per-store, per-reason-code, or grand return totals a legitimate
+      * return would
+      ******************************************************************
+           move spaces to ws-det-orphan-flag.
+           perform 310-check-orphan-return.
+
+           if ws-sale-matched equals "Y"
+               add 1 to ws-return-record-count
+               add input-transaction-ammount to
+               ws-total-transaction-ammount-r
+               if input-store-number equals 01 then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-1-r
+                   add 1 to ws-total-transaction-count-1-r
+               end-if
+               if input-store-number equals 02 then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-2-r
+                   add 1 to ws-total-transaction-count-2-r
+               end-if
+               if input-store-number equals 03 then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-3-r
+                   add 1 to ws-total-transaction-count-3-r
+               end-if
+               if input-store-number equals 04 then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-4-r
+                   add 1 to ws-total-transaction-count-4-r
+               end-if
+               if input-store-number equals 05 then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-5-r
+                   add 1 to ws-total-transaction-count-5-r
+               end-if
+               if input-store-number equals 12 then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-12-r
+                   add 1 to ws-total-transaction-count-12-r
+               end-if
+
+               if input-return-reason-code equals "DF" then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-df-r
+                   add 1 to ws-total-transaction-count-df-r
+               end-if
+               if input-return-reason-code equals "WI" then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-wi-r
+                   add 1 to ws-total-transaction-count-wi-r
+               end-if
+               if input-return-reason-code equals "CM" then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-cm-r
+                   add 1 to ws-total-transaction-count-cm-r
+               end-if
+               if input-return-reason-code equals "OT" then
+                   add input-transaction-ammount to
+                   ws-total-transaction-ammount-ot-r
+                   add 1 to ws-total-transaction-count-ot-r
+               end-if
+
+               perform 320-write-inventory-adj
+           end-if.
+
+            compute ws-tax-temp = input-transaction-ammount *
            ws-tax-cnst.
            add ws-tax-temp to ws-tax-total.
            move ws-tax-temp to ws-det-tax.
@@ -480,18 +718,47 @@
            move input-payment-type to ws-prt-payment-type.
            move input-invoice-number to ws-prt-invoice-number.
            move input-sku-code to ws-prt-sku-number.
-       
+
            write report-line from ws-detail-line.
 
             read input-file 
                at end move "y" to ws-eof-flag.
 
       ******************************************************************
+      * Flags a return whose invoice number has no matching original
+      * sale in sandl.dat as a probable fraudulent or data-entry-error
+      * return, called once per record from 300-main-logic
+      ******************************************************************
+       310-check-orphan-return.
+           move "N" to ws-sale-matched.
+           perform varying ws-sandl-idx from 1 by 1
+               until ws-sandl-idx > ws-sandl-count
+               if input-invoice-number equals ws-sandl-tbl(ws-sandl-idx)
+                   move "Y" to ws-sale-matched
+               end-if
+           end-perform.
+           if ws-sale-matched equals "N"
+               move "*ORPHAN RETURN*" to ws-det-orphan-flag
+               add 1 to ws-orphan-return-count
+           end-if.
+      ******************************************************************
+      * Feeds the item back into sellable stock for a verified return -
+      * an orphan return (no matching sale) is not fed to inventory
+      * since it has not been confirmed as a real prior sale
+      ******************************************************************
+       320-write-inventory-adj.
+           move input-store-number to ws-ia-store-number.
+           move input-sku-code to ws-ia-sku-code.
+           move input-transaction-ammount to ws-ia-adj-amount.
+           move ws-nl-date to ws-ia-adj-date.
+           move ws-inventory-adj-line to inventory-adj-line.
+           write inventory-adj-line.
+      ******************************************************************
       ******************************************************************
 
        500-print-totals.
 
-               move ws-total-transaction-count-1-r to 
+               move ws-total-transaction-count-1-r to
            ws-total-return-transaction-total-1.
            move ws-total-transaction-count-2-r to 
            ws-total-return-transaction-total-2.
@@ -522,6 +789,21 @@
 
            move ws-return-record-count to ws-total-r-total.
 
+           move ws-total-transaction-count-df-r to ws-total-r-count-df.
+           move ws-total-transaction-ammount-df-r to
+               ws-total-r-amount-df.
+           move ws-total-transaction-count-wi-r to ws-total-r-count-wi.
+           move ws-total-transaction-ammount-wi-r to
+               ws-total-r-amount-wi.
+           move ws-total-transaction-count-cm-r to ws-total-r-count-cm.
+           move ws-total-transaction-ammount-cm-r to
+               ws-total-r-amount-cm.
+           move ws-total-transaction-count-ot-r to ws-total-r-count-ot.
+           move ws-total-transaction-ammount-ot-r to
+               ws-total-r-amount-ot.
+
+           move ws-orphan-return-count to ws-total-orphan-return-count.
+
       ******************************************************************
       ******************************************************************
 
@@ -574,6 +856,30 @@
 
            write report-line from total-line-29.
 
+           write report-line from ws-star-line.
+           write report-line from ws-star-line.
+
+           write report-line from total-line-30.
+
+           write report-line from total-line-31.
+
+           write report-line from total-line-32.
+
+           write report-line from total-line-33.
+
+           write report-line from total-line-34.
+
+           write report-line from total-line-35.
+
+           write report-line from total-line-36.
+
+           write report-line from total-line-37.
+
+           write report-line from ws-star-line.
+           write report-line from ws-star-line.
+
+           write report-line from total-line-38.
+
       ******************************************************************
       ******************************************************************
 
